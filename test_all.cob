@@ -0,0 +1,646 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. test_all.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-test-FILE
+           ASSIGN TO "tests.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT F-Restart-FILE
+           ASSIGN TO "test_all.restart"
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT F-History-FILE
+           ASSIGN TO WS-History-FileName
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-History-FS.
+           SELECT F-CSV-FILE
+           ASSIGN TO WS-CSV-FileName
+           ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD F-test-FILE.
+       01 F-FileLine PIC X(80).
+
+       FD F-Restart-FILE.
+       01 F-Restart-LINE PIC 9(4).
+
+       FD F-History-FILE.
+       01 F-History-LINE PIC X(120).
+
+       FD F-CSV-FILE.
+       01 F-CSV-LINE PIC X(250).
+
+       WORKING-STORAGE SECTION.
+       01 WS-History-FileName PIC X(40) VALUE SPACES.
+       01 WS-History-FS PIC XX.
+       01 WS-CSV-FileName PIC X(40) VALUE SPACES.
+
+       COPY "day-registry.cpy".
+       01 WS-EOF-BOOL PIC 9(1) VALUE 0.
+       01 WS-Total-Failures PIC 9(6) VALUE ZERO.
+
+       01 WS-Test OCCURS 1 TO 9999 TIMES DEPENDING ON LS-Test-CNT.
+         02 WS-Year PIC X(4).
+         02 WS-DirName PIC X(2).
+         02 WS-FileName PIC X(60).
+         02 WS-Test-File PIC X(40) VALUE IS "testinput".
+         02 WS-Expected-Result-1 PIC X(15) VALUE IS SPACE.
+         02 WS-Expected-Result-2 PIC X(15) VALUE IS SPACE.
+         02 WS-Result-1 PIC X(15) VALUE IS SPACE.
+         02 WS-Result-2 PIC X(15) VALUE IS SPACE.
+         02 WS-Skipped PIC 9(2) VALUE IS ZERO.
+         02 WS-Success PIC 9(2) VALUE IS ZERO.
+         02 WS-Failure PIC 9(2) VALUE IS ZERO.
+         02 WS-Elapsed PIC 9(6) VALUE IS ZERO.
+
+       77 WS-Line-Len PIC 9(3).
+
+       01  RESPONSES.
+           05  RESPONSE-IN-WS  PIC X        VALUE " ".
+
+       LOCAL-STORAGE SECTION.
+       01 LS-Full-FileName PIC X(40).
+       01 LS-Full-TestName PIC X(40).
+
+       01 LS-Argument PIC X(80) VALUE IS SPACES.
+       01 LS-j PIC 9(2) VALUE IS ZERO.
+       01 LS-ARGS-CNT PIC 9 VALUE IS ZERO.
+       01 LS-ALL-ARGS.
+          02 LS-ARGS PIC X(15) OCCURS 1 TO 9 TIMES
+                                        DEPENDING ON LS-ARGS-CNT.
+
+       01 LS-i PIC 9(4) VALUE IS ZERO.
+       01 LS-Test-CNT PIC 9(4) VALUE IS ZERO.
+
+       01 LS-garbage-CNT PIC 9(2) VALUE IS ZERO.
+       01 LS-Result-1 PIC X(15) VALUE IS SPACE.
+       01 LS-Result-2 PIC X(15) VALUE IS SPACE.
+
+       01 LS-Arg-Key PIC X(15) VALUE IS SPACES.
+       01 LS-Arg-Value PIC X(15) VALUE IS SPACES.
+
+       01 LS-Year-IN PIC X(4) VALUE IS SPACE.
+       01 LS-Filter-Year PIC X(4) VALUE IS SPACES.
+       01 LS-Filter-Day PIC X(2) VALUE IS SPACES.
+       01 LS-Input-Suffix PIC X(40) VALUE IS SPACES.
+
+       01 LS-Restart-From PIC 9(4) VALUE IS ZERO.
+
+       01 LS-Run-Date PIC X(8) VALUE IS SPACES.
+       01 LS-History-Outcome PIC X(7) VALUE IS SPACES.
+
+       01 LS-Compare-Expected PIC X(15) VALUE IS SPACES.
+       01 LS-Compare-Actual PIC X(15) VALUE IS SPACES.
+       01 LS-Compare-Temp PIC X(15) VALUE IS SPACES.
+       01 LS-Compare-Match PIC 9(1) VALUE IS ZERO.
+
+       01 LS-TimeStr-IN PIC X(8) VALUE IS SPACES.
+       01 LS-TimeTotal-OUT PIC 9(8) VALUE IS ZERO.
+       01 LS-TimePart-HH PIC 9(2) VALUE IS ZERO.
+       01 LS-TimePart-MM PIC 9(2) VALUE IS ZERO.
+       01 LS-TimePart-SS PIC 9(2) VALUE IS ZERO.
+       01 LS-TimePart-HS PIC 9(2) VALUE IS ZERO.
+       01 LS-Start-Total PIC 9(8) VALUE IS ZERO.
+       01 LS-End-Total PIC 9(8) VALUE IS ZERO.
+       01 LS-Elapsed-IN PIC 9(6) VALUE IS ZERO.
+
+       01 LS-Page-Size PIC 9(2) VALUE IS 18.
+       01 LS-Page-Num PIC 9(4) VALUE IS 1.
+       01 LS-Page-Start PIC 9(4) VALUE IS ZERO.
+       01 LS-Page-End PIC 9(4) VALUE IS ZERO.
+       01 LS-Page-Max PIC 9(4) VALUE IS ZERO.
+
+       01 LS-DirName-IN PIC X(2) VALUE IS SPACE.
+       01 LS-FileName-IN PIC X(60) VALUE IS SPACE.
+       01 LS-TestFile-IN PIC X(40) VALUE IS SPACE.
+       01 LS-Skipped-IN PIC 9(2) VALUE IS ZERO.
+       01 LS-Success-IN PIC 9(2) VALUE IS ZERO.
+       01 LS-Failure-IN PIC 9(2) VALUE IS ZERO.
+       01 LS-Expected-Result-1-IN PIC X(15) VALUE IS SPACE.
+       01 LS-Expected-Result-2-IN PIC X(15) VALUE IS SPACE.
+       01 LS-Result-1-IN PIC X(15) VALUE IS SPACE.
+       01 LS-Result-2-IN PIC X(15) VALUE IS SPACE.
+
+       01 LS-SET-ARGS.
+         02 LS-DisplayScreen PIC X(1) VALUE IS ZERO.
+         02 LS-Export-CSV-BOOL PIC X(1) VALUE IS ZERO.
+
+       SCREEN SECTION.
+       01  DATA-ENTRY-SCREEN.
+           05  SUMMARY-ID-SECTION.
+               10  VALUE "TEST RESULTS SCREEN"  BLANK SCREEN
+                                              LINE 01 COL 30.
+           05  FAILURE-ID-SECTION.
+               10  VALUE "TEST RESULTS SCREEN"  BLANK SCREEN
+                                              LINE 01 COL 30.
+               10  VALUE "ID"                 LINE 05 COL 05.
+               10  VALUE "NAME"                       COL 10.
+               10  VALUE "INPUT"                      COL 35.
+
+           05  RESULT-SECTION.
+               10  VALUE "Results:"           LINE 04 COL 05.
+               10  VALUE "ID"                 LINE 05 COL 05.
+               10  VALUE "NAME"                       COL 10.
+               10  VALUE "INPUT"                      COL 35.
+               10  VALUE "Success"                    COL 55.
+               10  VALUE "Failure"                    COL 65.
+               10  VALUE "Skipped"                    COL 75.
+           05  RESULT-TEST-SECTION         LINE PLUS 1.
+               12  ID-ON-SCR-IN                       COL 05
+                       PIC X(2)         FROM LS-DirName-IN AUTO.
+               12  NAME-ON-SCR-IN                     COL 10
+                       PIC X(60)        FROM LS-FileName-IN AUTO.
+               12  TEST-ON-SCR-IN                     COL 35
+                       PIC X(40)        FROM LS-TestFile-IN AUTO.
+               12  SUCCESS-ON-SCR-IN                  COL 55
+                       FOREGROUND-COLOR IS 2
+                       PIC 9(2)         FROM LS-Success-IN.
+               12  FAILURE-ON-SCR-IN                  COL 65
+                       FOREGROUND-COLOR IS 4
+                       PIC 9(2)         FROM LS-Failure-IN.
+               12  SKIPPED-ON-SCR-IN                  COL 75
+                       FOREGROUND-COLOR IS 3
+                       PIC 9(2)         FROM LS-Skipped-IN.
+           05  EXPECTED-SECTION.
+               10  VALUE "TEST 1"         LINE PLUS 1 COL 05.
+               10  VALUE "Expected:"      LINE PLUS 1 COL 07.
+               10  EXPECTED-ON-SCR-IN                 COL 17
+                       FOREGROUND-COLOR IS 1
+                       PIC X(15)
+                       USING LS-Expected-Result-1-IN.
+               10  VALUE "Actual:"        LINE PLUS 1 COL 07.
+               10  ACTUAL-ON-SCR-IN                   COL 17
+                       FOREGROUND-COLOR IS 3
+                       PIC X(15)
+                       FROM LS-Result-1-IN.
+               10  VALUE "TEST 2"         LINE PLUS 1 COL 05.
+               10  VALUE "Expected:"      LINE PLUS 1 COL 07.
+               10  EXPECTED-ON-SCR-IN                 COL 17
+                       FOREGROUND-COLOR IS 1
+                       PIC X(15)
+                       USING LS-Expected-Result-2-IN.
+               10  VALUE "Actual:"        LINE PLUS 1 COL 07.
+               10  ACTUAL-ON-SCR-IN                   COL 17
+                       FOREGROUND-COLOR IS 3
+                       PIC 9(10)
+                       FROM LS-Result-2-IN.
+
+           05  RESPONSE-SECTION.
+               10  VALUE "C - TO CONTINUE"    LINE 24 COL 30.
+               10  VALUE "P - PREV PAGE"      LINE 25 COL 30.
+               10  VALUE "N - NEXT PAGE"      LINE 26 COL 30.
+               10  VALUE "Q - TO QUIT"        LINE 27 COL 30.
+               10  VALUE "ENTER CHOICE:"      LINE 29 COL 30.
+               10  RESPONSE-SCR               LINE 29 COL 45
+                       PIC X     TO RESPONSE-IN-WS.
+
+       PROCEDURE DIVISION.
+       MAIN-ROUTINE.
+           PERFORM PARSE-ARGS-ROUTINE.
+           PERFORM OPEN-HISTORY-FILE-ROUTINE.
+           PERFORM OPEN-FILE-ROUTINE.
+           PERFORM READ-LINE-ROUTINE UNTIL WS-EOF-BOOL = 1.
+           PERFORM CLOSE-FILE-ROUTINE.
+           CLOSE F-History-FILE.
+           PERFORM DISPLAY-RESULTS-ROUTINE.
+           PERFORM CHECK-REGISTRY-ROUTINE.
+           SET RETURN-CODE TO WS-Total-Failures.
+           STOP RUN.
+       END-ROUTINE.
+
+       OPEN-HISTORY-FILE-ROUTINE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO LS-Run-Date.
+           STRING "test_history_" DELIMITED BY SIZE,
+                  LS-Run-Date DELIMITED BY SIZE,
+                  ".txt" DELIMITED BY SIZE
+                  INTO WS-History-FileName.
+           OPEN EXTEND F-History-FILE.
+           IF WS-History-FS = "35" THEN
+               OPEN OUTPUT F-History-FILE
+               CLOSE F-History-FILE
+               OPEN EXTEND F-History-FILE
+           END-IF.
+       END-ROUTINE.
+
+       PARSE-ARGS-ROUTINE.
+           ACCEPT LS-Argument FROM COMMAND-LINE.
+           UNSTRING LS-Argument
+               DELIMITED BY ALL SPACES
+               INTO LS-ALL-ARGS COUNT IN LS-ARGS-CNT.
+           PERFORM VARYING LS-j FROM 0
+                   UNTIL LS-j >= LS-ARGS-CNT
+               MOVE SPACES TO LS-Arg-Key, LS-Arg-Value
+               UNSTRING LS-ARGS(LS-j)
+                   DELIMITED BY "="
+                   INTO LS-Arg-Key, LS-Arg-Value
+               EVALUATE LS-Arg-Key
+                   WHEN "--screen"
+                       SET LS-DisplayScreen TO 1
+                   WHEN "--csv"
+                       SET LS-Export-CSV-BOOL TO 1
+                   WHEN "--year"
+                       MOVE LS-Arg-Value TO LS-Filter-Year
+                   WHEN "--day"
+                       MOVE LS-Arg-Value TO LS-Filter-Day
+                   WHEN "--only"
+                       MOVE LS-Arg-Value TO LS-Filter-Day
+                   WHEN "--restart-from"
+                       MOVE LS-Arg-Value TO LS-Restart-From
+                   WHEN "--input-suffix"
+                       MOVE LS-Arg-Value TO LS-Input-Suffix
+                   WHEN OTHER
+                       DISPLAY "DROPPING ARG >", LS-Argument, "<"
+                       DISPLAY ">", LS-ALL-ARGS
+               END-EVALUATE
+           END-PERFORM.
+       END-ROUTINE.
+
+       DISPLAY-RESULTS-ROUTINE.
+           IF LS-Export-CSV-BOOL = 1 THEN
+               PERFORM EXPORT-CSV-ROUTINE
+           END-IF.
+           IF LS-DisplayScreen = 1 THEN
+               PERFORM DISPLAY-SCREEN-ROUTINE-LOOP
+           ELSE
+               PERFORM DISPLAY-TERM-ROUTINE
+           END-IF.
+       END-ROUTINE.
+
+       EXPORT-CSV-ROUTINE.
+           STRING "test_results_" DELIMITED BY SIZE,
+                  LS-Run-Date DELIMITED BY SIZE,
+                  ".csv" DELIMITED BY SIZE
+                  INTO WS-CSV-FileName.
+           OPEN OUTPUT F-CSV-FILE.
+           MOVE "Year,Dir,File,Expected1,Expected2,Result1,Result2," &
+                "Success,Failure,Skipped"
+               TO F-CSV-LINE.
+           WRITE F-CSV-LINE.
+           PERFORM VARYING LS-i FROM 1
+                   UNTIL LS-i > LS-Test-CNT
+               STRING
+                   FUNCTION TRIM(WS-Year(LS-i))      DELIMITED BY SIZE,
+                   ","                                DELIMITED BY SIZE,
+                   FUNCTION TRIM(WS-DirName(LS-i))   DELIMITED BY SIZE,
+                   ","                                DELIMITED BY SIZE,
+                   FUNCTION TRIM(WS-FileName(LS-i))  DELIMITED BY SIZE,
+                   ","                                DELIMITED BY SIZE,
+                   FUNCTION TRIM(WS-Expected-Result-1(LS-i))
+                                                       DELIMITED BY SIZE,
+                   ","                                DELIMITED BY SIZE,
+                   FUNCTION TRIM(WS-Expected-Result-2(LS-i))
+                                                       DELIMITED BY SIZE,
+                   ","                                DELIMITED BY SIZE,
+                   FUNCTION TRIM(WS-Result-1(LS-i))  DELIMITED BY SIZE,
+                   ","                                DELIMITED BY SIZE,
+                   FUNCTION TRIM(WS-Result-2(LS-i))  DELIMITED BY SIZE,
+                   ","                                DELIMITED BY SIZE,
+                   WS-Success(LS-i)                   DELIMITED BY SIZE,
+                   ","                                DELIMITED BY SIZE,
+                   WS-Failure(LS-i)                   DELIMITED BY SIZE,
+                   ","                                DELIMITED BY SIZE,
+                   WS-Skipped(LS-i)                   DELIMITED BY SIZE
+                   INTO F-CSV-LINE
+               WRITE F-CSV-LINE
+           END-PERFORM.
+           CLOSE F-CSV-FILE.
+       END-ROUTINE.
+
+       DISPLAY-TERM-ROUTINE.
+           DISPLAY "Results:".
+
+           DISPLAY
+                "ID NAME                                             " &
+                "           INPUT " &
+                "                        Success Failure Skipped " &
+                "Elapsed(cs)".
+
+           PERFORM VARYING LS-i FROM 1
+                   UNTIL LS-i > LS-Test-CNT
+               MOVE WS-DirName(LS-i) TO LS-DirName-IN
+               MOVE WS-FileName(LS-i) TO LS-FileName-IN
+               MOVE WS-Test-File(LS-i) TO LS-TestFile-IN
+               MOVE WS-Success(LS-i) TO LS-Success-IN
+               MOVE WS-Failure(LS-i) TO LS-Failure-IN
+               MOVE WS-Skipped(LS-i) TO LS-Skipped-IN
+               MOVE WS-Elapsed(LS-i) TO LS-Elapsed-IN
+               DISPLAY WS-DirName(LS-i), " ",
+                       WS-FileName(LS-i),
+                       WS-Test-File(LS-i),
+                       WS-Success(LS-i), "   ",
+                       WS-Failure(LS-i), "   ",
+                       WS-Skipped(LS-i), "   ",
+                       LS-Elapsed-IN
+
+           END-PERFORM.
+       END-ROUTINE.
+
+       DISPLAY-SCREEN-ROUTINE-LOOP.
+           MOVE 1 TO LS-Page-Num.
+           PERFORM DISPLAY-SUMMARY-SCREEN-ROUTINE.
+           PERFORM UNTIL RESPONSE-IN-WS = "Q" OR
+                         RESPONSE-IN-WS = "C"
+               IF RESPONSE-IN-WS = "N" THEN
+                   IF LS-Page-Num < LS-Page-Max THEN
+                       ADD 1 TO LS-Page-Num
+                   END-IF
+               ELSE IF RESPONSE-IN-WS = "P"
+                   IF LS-Page-Num > 1 THEN
+                       SUBTRACT 1 FROM LS-Page-Num
+                   END-IF
+               END-IF
+               PERFORM DISPLAY-SUMMARY-SCREEN-ROUTINE
+           END-PERFORM.
+           IF RESPONSE-IN-WS = "Q" THEN
+               STOP RUN
+           ELSE IF RESPONSE-IN-WS = "C"
+               PERFORM DISPLAY-TC-FAILURE-SCREEN-ROUTINE
+                   UNTIL RESPONSE-IN-WS = "Q"
+           END-IF.
+       END-ROUTINE.
+
+       DISPLAY-SUMMARY-SCREEN-ROUTINE.
+           COMPUTE LS-Page-Max =
+               (LS-Test-CNT + LS-Page-Size - 1) / LS-Page-Size.
+           IF LS-Page-Max < 1 THEN
+               MOVE 1 TO LS-Page-Max
+           END-IF.
+           COMPUTE LS-Page-Start = (LS-Page-Num - 1) * LS-Page-Size + 1.
+           COMPUTE LS-Page-End = LS-Page-Num * LS-Page-Size.
+           IF LS-Page-End > LS-Test-CNT THEN
+               MOVE LS-Test-CNT TO LS-Page-End
+           END-IF.
+           DISPLAY SUMMARY-ID-SECTION.
+           DISPLAY RESULT-SECTION.
+           PERFORM VARYING LS-i FROM LS-Page-Start
+                   UNTIL LS-i > LS-Page-End
+                   MOVE WS-DirName(LS-i) TO LS-DirName-IN
+                   MOVE WS-FileName(LS-i) TO LS-FileName-IN
+                   MOVE WS-Test-File(LS-i) TO LS-TestFile-IN
+                   MOVE WS-Success(LS-i) TO LS-Success-IN
+                   MOVE WS-Failure(LS-i) TO LS-Failure-IN
+                   MOVE WS-Skipped(LS-i) TO LS-Skipped-IN
+                   DISPLAY RESULT-TEST-SECTION
+           END-PERFORM.
+           DISPLAY RESPONSE-SECTION.
+           ACCEPT RESPONSE-SCR.
+       END-ROUTINE.
+
+       DISPLAY-TC-FAILURE-SCREEN-ROUTINE.
+           DISPLAY FAILURE-ID-SECTION.
+           DISPLAY RESULT-SECTION.
+           PERFORM VARYING LS-i FROM 1
+                   UNTIL LS-i > LS-Test-CNT
+               IF WS-Failure(LS-i) > 0 THEN
+                   MOVE WS-DirName(LS-i) TO LS-DirName-IN
+                   MOVE WS-FileName(LS-i) TO LS-FileName-IN
+                   MOVE WS-Test-File(LS-i) TO LS-TestFile-IN
+                   MOVE WS-Success(LS-i) TO LS-Success-IN
+                   MOVE WS-Failure(LS-i) TO LS-Failure-IN
+                   MOVE WS-Skipped(LS-i) TO LS-Skipped-IN
+                   DISPLAY EXPECTED-SECTION
+               END-IF
+           END-PERFORM.
+           DISPLAY RESPONSE-SECTION.
+           ACCEPT RESPONSE-SCR.
+       END-ROUTINE.
+
+       OPEN-FILE-ROUTINE.
+           OPEN INPUT F-test-FILE.
+       END-ROUTINE.
+
+       READ-LINE-ROUTINE.
+           READ F-test-FILE RECORD
+               AT END SET WS-EOF-BOOL TO 1
+               NOT AT END PERFORM DO-LINE-ROUTINE.
+       END-ROUTINE.
+
+       DO-LINE-ROUTINE.
+           ADD 1 TO LS-Test-CNT.
+
+           UNSTRING F-FileLine
+               DELIMITED BY ALL SPACES
+               INTO WS-Year(LS-Test-CNT),
+                    WS-DirName(LS-Test-CNT),
+                    WS-FileName(LS-Test-CNT),
+                    WS-Test-File(LS-Test-CNT),
+                    WS-Expected-Result-1(LS-Test-CNT),
+                    WS-Expected-Result-2(LS-Test-CNT).
+
+           IF NOT LS-Filter-Year = SPACES
+                   AND NOT WS-Year(LS-Test-CNT) = LS-Filter-Year THEN
+               SUBTRACT 1 FROM LS-Test-CNT
+               EXIT PARAGRAPH
+           END-IF.
+
+           IF NOT LS-Filter-Day = SPACES
+                   AND NOT WS-DirName(LS-Test-CNT) = LS-Filter-Day THEN
+               SUBTRACT 1 FROM LS-Test-CNT
+               EXIT PARAGRAPH
+           END-IF.
+
+           IF LS-Restart-From > 0 AND LS-Test-CNT < LS-Restart-From THEN
+               ADD 2 TO WS-Skipped(LS-Test-CNT)
+               PERFORM WRITE-RESTART-CHECKPOINT-ROUTINE
+               EXIT PARAGRAPH
+           END-IF.
+
+           INITIALIZE LS-Full-FileName,
+                      LS-Full-TestName,
+                      LS-Result-1,
+                      LS-Result-2.
+
+           STRING WS-Year(LS-Test-CNT) DELIMITED BY SPACE,
+                  '/' DELIMITED BY SIZE,
+                  WS-DirName(LS-Test-CNT) DELIMITED BY SPACE,
+                  '/' DELIMITED BY SIZE,
+                  WS-FileName(LS-Test-CNT) DELIMITED BY SPACE
+                  INTO LS-Full-FileName.
+           IF NOT LS-Input-Suffix = SPACES THEN
+               STRING WS-Year(LS-Test-CNT) DELIMITED BY SPACE,
+                      '/' DELIMITED BY SIZE,
+                      WS-DirName(LS-Test-CNT) DELIMITED BY SPACE,
+                      '/' DELIMITED BY SIZE,
+                      LS-Input-Suffix DELIMITED BY SPACE
+                      INTO LS-Full-TestName
+           ELSE
+               STRING WS-Year(LS-Test-CNT) DELIMITED BY SPACE,
+                      '/' DELIMITED BY SIZE,
+                      WS-DirName(LS-Test-CNT) DELIMITED BY SPACE,
+                      '/' DELIMITED BY SIZE,
+                      WS-Test-File(LS-Test-CNT) DELIMITED BY SPACE
+                      INTO LS-Full-TestName
+           END-IF.
+
+           MOVE FUNCTION CURRENT-DATE(9:8) TO LS-TimeStr-IN.
+           PERFORM TIME-STR-TO-HUNDREDTHS-ROUTINE.
+           MOVE LS-TimeTotal-OUT TO LS-Start-Total.
+
+           CALL LS-Full-FileName
+               USING BY REFERENCE LS-Full-TestName,
+                                  LS-Result-1,
+                                  LS-Result-2.
+
+           PERFORM MARK-REGISTRY-SEEN-ROUTINE.
+
+           MOVE FUNCTION CURRENT-DATE(9:8) TO LS-TimeStr-IN.
+           PERFORM TIME-STR-TO-HUNDREDTHS-ROUTINE.
+           MOVE LS-TimeTotal-OUT TO LS-End-Total.
+           IF LS-End-Total >= LS-Start-Total THEN
+               SUBTRACT LS-Start-Total FROM LS-End-Total
+                   GIVING WS-Elapsed(LS-Test-CNT)
+           ELSE
+               MOVE ZERO TO WS-Elapsed(LS-Test-CNT)
+           END-IF.
+
+           MOVE " " TO RESPONSE-IN-WS.
+
+           IF NOT LS-Input-Suffix = SPACES THEN
+               MOVE FUNCTION TRIM(LS-Result-1)
+                   TO WS-Result-1(LS-Test-CNT)
+               MOVE FUNCTION TRIM(LS-Result-2)
+                   TO WS-Result-2(LS-Test-CNT)
+               ADD 2 TO WS-Skipped(LS-Test-CNT)
+           ELSE
+           IF WS-Expected-Result-1(LS-Test-CNT) = " " THEN
+               MOVE FUNCTION TRIM(LS-Result-1)
+                   TO WS-Result-1(LS-Test-CNT)
+               ADD 1 TO WS-Skipped(LS-Test-CNT)
+           ELSE
+               MOVE WS-Expected-Result-1(LS-Test-CNT)
+                   TO LS-Compare-Expected
+               MOVE LS-Result-1 TO LS-Compare-Actual
+               PERFORM COMPARE-RESULT-ROUTINE
+               MOVE LS-Compare-Actual TO WS-Result-1(LS-Test-CNT)
+               IF LS-Compare-Match = 1 THEN
+                   ADD 1 TO WS-Success(LS-Test-CNT)
+               ELSE
+                   DISPLAY "EXP: ", WS-Expected-Result-1(LS-Test-CNT)
+                   DISPLAY "ACT: ", WS-Result-1(LS-Test-CNT)
+                   ADD 1 TO WS-Failure(LS-Test-CNT)
+                   ADD 1 TO WS-Total-Failures
+               END-IF
+           END-IF
+           IF WS-Expected-Result-2(LS-Test-CNT) = " " THEN
+               MOVE FUNCTION TRIM(LS-Result-2)
+                   TO WS-Result-2(LS-Test-CNT)
+               ADD 1 TO WS-Skipped(LS-Test-CNT)
+           ELSE
+               MOVE WS-Expected-Result-2(LS-Test-CNT)
+                   TO LS-Compare-Expected
+               MOVE LS-Result-2 TO LS-Compare-Actual
+               PERFORM COMPARE-RESULT-ROUTINE
+               MOVE LS-Compare-Actual TO WS-Result-2(LS-Test-CNT)
+               IF LS-Compare-Match = 1 THEN
+                   ADD 1 TO WS-Success(LS-Test-CNT)
+               ELSE
+                   ADD 1 TO WS-Failure(LS-Test-CNT)
+                   ADD 1 TO WS-Total-Failures
+               END-IF
+           END-IF
+           END-IF.
+
+           PERFORM WRITE-HISTORY-ROUTINE.
+           PERFORM WRITE-RESTART-CHECKPOINT-ROUTINE.
+       END-ROUTINE.
+
+       TIME-STR-TO-HUNDREDTHS-ROUTINE.
+           MOVE FUNCTION NUMVAL(LS-TimeStr-IN(1:2)) TO LS-TimePart-HH.
+           MOVE FUNCTION NUMVAL(LS-TimeStr-IN(3:2)) TO LS-TimePart-MM.
+           MOVE FUNCTION NUMVAL(LS-TimeStr-IN(5:2)) TO LS-TimePart-SS.
+           MOVE FUNCTION NUMVAL(LS-TimeStr-IN(7:2)) TO LS-TimePart-HS.
+           COMPUTE LS-TimeTotal-OUT =
+               LS-TimePart-HH * 360000 + LS-TimePart-MM * 6000 +
+               LS-TimePart-SS * 100 + LS-TimePart-HS.
+       END-ROUTINE.
+
+       COMPARE-RESULT-ROUTINE.
+           IF FUNCTION TEST-NUMVAL(
+                   FUNCTION TRIM(LS-Compare-Expected)) = 0 THEN
+               MOVE 0 TO LS-garbage-CNT
+               INSPECT LS-Compare-Actual
+                   TALLYING LS-garbage-CNT FOR LEADING ZERO
+               MOVE LS-Compare-Actual(LS-garbage-CNT + 1 :)
+                   TO LS-Compare-Temp
+               MOVE LS-Compare-Temp TO LS-Compare-Actual
+
+               MOVE 0 TO LS-garbage-CNT
+               INSPECT LS-Compare-Expected
+                   TALLYING LS-garbage-CNT FOR LEADING ZERO
+               MOVE LS-Compare-Expected(LS-garbage-CNT + 1 :)
+                   TO LS-Compare-Temp
+
+               IF FUNCTION TRIM(LS-Compare-Temp) =
+                       FUNCTION TRIM(LS-Compare-Actual) THEN
+                   SET LS-Compare-Match TO 1
+               ELSE
+                   SET LS-Compare-Match TO 0
+               END-IF
+           ELSE
+               IF FUNCTION TRIM(LS-Compare-Expected) =
+                       FUNCTION TRIM(LS-Compare-Actual) THEN
+                   SET LS-Compare-Match TO 1
+               ELSE
+                   SET LS-Compare-Match TO 0
+               END-IF
+           END-IF.
+       END-ROUTINE.
+
+       MARK-REGISTRY-SEEN-ROUTINE.
+           SET WS-Registry-IDX TO 1.
+           SEARCH WS-Registry-REC
+               AT END
+                   CONTINUE
+               WHEN WS-Registry-Year(WS-Registry-IDX) =
+                        WS-Year(LS-Test-CNT)
+                AND WS-Registry-Dir(WS-Registry-IDX) =
+                        WS-DirName(LS-Test-CNT)
+                   SET WS-Registry-Seen-BOOL(WS-Registry-IDX) TO 1
+           END-SEARCH.
+       END-ROUTINE.
+
+       CHECK-REGISTRY-ROUTINE.
+           PERFORM VARYING WS-Registry-IDX FROM 1 BY 1
+                   UNTIL WS-Registry-IDX > WS-Registry-CNT
+               IF WS-Registry-Seen-BOOL(WS-Registry-IDX) = 0 THEN
+                   DISPLAY "WARNING: registered day never ran - "
+                       WS-Registry-Year(WS-Registry-IDX), "/",
+                       WS-Registry-Dir(WS-Registry-IDX), " ",
+                       WS-Registry-Program(WS-Registry-IDX)
+               END-IF
+           END-PERFORM.
+       END-ROUTINE.
+
+       WRITE-HISTORY-ROUTINE.
+           IF WS-Failure(LS-Test-CNT) > 0 THEN
+               MOVE "FAILURE" TO LS-History-Outcome
+           ELSE IF WS-Skipped(LS-Test-CNT) > 0
+               MOVE "SKIPPED" TO LS-History-Outcome
+           ELSE
+               MOVE "SUCCESS" TO LS-History-Outcome
+           END-IF.
+           STRING LS-Run-Date DELIMITED BY SIZE,
+                  " " DELIMITED BY SIZE,
+                  WS-Year(LS-Test-CNT) DELIMITED BY SPACE,
+                  "/" DELIMITED BY SIZE,
+                  WS-DirName(LS-Test-CNT) DELIMITED BY SPACE,
+                  " " DELIMITED BY SIZE,
+                  WS-FileName(LS-Test-CNT) DELIMITED BY SPACE,
+                  " " DELIMITED BY SIZE,
+                  LS-History-Outcome DELIMITED BY SIZE
+                  INTO F-History-LINE.
+           WRITE F-History-LINE.
+       END-ROUTINE.
+
+       WRITE-RESTART-CHECKPOINT-ROUTINE.
+           OPEN OUTPUT F-Restart-FILE.
+           MOVE LS-Test-CNT TO F-Restart-LINE.
+           WRITE F-Restart-LINE.
+           CLOSE F-Restart-FILE.
+       END-ROUTINE.
+
+       CLOSE-FILE-ROUTINE.
+           CLOSE F-test-FILE.
+       END-ROUTINE.
+
+       END PROGRAM test_all.
