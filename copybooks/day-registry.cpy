@@ -0,0 +1,27 @@
+      *> Registry of every day program this tree knows about, used by
+      *> test_all to flag any registered day whose tests.txt line never
+      *> actually ran. Add a new VALUE row here (and nowhere else) when
+      *> a new day's program is dropped into the tree.
+       01 WS-Registry-VALUES.
+         02 PIC X(26) VALUE "20221 calorie_counting    ".
+         02 PIC X(26) VALUE "20222 rock_paper_scissor  ".
+         02 PIC X(26) VALUE "20223 rucksack_reorg      ".
+         02 PIC X(26) VALUE "20224 camp_cleanup        ".
+         02 PIC X(26) VALUE "20225 supply_stacks       ".
+         02 PIC X(26) VALUE "20226 tuning_trouble      ".
+         02 PIC X(26) VALUE "20227 linux_du            ".
+         02 PIC X(26) VALUE "20228 treetop             ".
+         02 PIC X(26) VALUE "20229 rope                ".
+         02 PIC X(26) VALUE "202210crt                 ".
+         02 PIC X(26) VALUE "202211monkey              ".
+
+       01 WS-Registry-TBL REDEFINES WS-Registry-VALUES.
+         02 WS-Registry-REC OCCURS 11 TIMES INDEXED BY WS-Registry-IDX.
+           03 WS-Registry-Year PIC X(4).
+           03 WS-Registry-Dir PIC X(2).
+           03 WS-Registry-Program PIC X(20).
+
+       01 WS-Registry-CNT PIC 9(4) VALUE 11.
+       01 WS-Registry-Seen-TBL.
+         02 WS-Registry-Seen-BOOL PIC 9(1) VALUE ZERO
+                                   OCCURS 11 TIMES.
