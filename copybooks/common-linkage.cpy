@@ -0,0 +1,8 @@
+      *> Shared LINKAGE base common to every day program's PROCEDURE
+      *> DIVISION USING clause: the input filename and the two result
+      *> slots test_all.cob's CALL always supplies. Programs that need
+      *> extra OPTIONAL parameters declare them locally right after
+      *> this COPY.
+       01 L-Filename PIC X(40) VALUE IS "testinput".
+       01 L-Result-1 PIC X(15) VALUE IS SPACE.
+       01 L-Result-2 PIC X(15) VALUE IS SPACE.
