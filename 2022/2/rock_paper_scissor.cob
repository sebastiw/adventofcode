@@ -68,11 +68,24 @@
 
        01 LS-A-Choice PIC 9(1).
        01 LS-B-Choice PIC 9(1).
+       01 LS-Row-Valid PIC 9(1) VALUE 1.
+       01 LS-Round-Num PIC 9(6) VALUE ZERO.
+       01 LS-Ledger-i PIC 9(6) VALUE ZERO.
+
+       01 LS-Ledger-CNT PIC 9(6) VALUE 0.
+       01 LS-Ledger-Max CONSTANT 999999.
+       01 LS-Ledger-Overflow-BOOL PIC 1 VALUE 0.
+       01 LS-Ledger-TBL.
+           05 LS-Ledger-REC OCCURS 1 TO 999999 TIMES
+                            DEPENDING ON LS-Ledger-CNT.
+               10 LS-Ledger-Round PIC 9(6).
+               10 LS-Ledger-Opponent PIC A(1).
+               10 LS-Ledger-Mine PIC A(1).
+               10 LS-Ledger-Points1 PIC 9(1).
+               10 LS-Ledger-Points2 PIC 9(1).
 
        LINKAGE SECTION.
-       01 L-Filename PIC X(40).
-       01 L-Result-1 PIC X(10).
-       01 L-Result-2 PIC X(10).
+       COPY "common-linkage.cpy".
 
        PROCEDURE DIVISION USING L-Filename, L-Result-1, L-Result-2.
        MAIN-ROUTINE.
@@ -80,6 +93,7 @@
            PERFORM READ-LINE-ROUTINE UNTIL LS-EOF-BOOL = 1.
            PERFORM CLOSE-FILE-ROUTINE.
            PERFORM MOVE-RESULT-ROUTINE.
+           PERFORM DISPLAY-ROUND-LEDGER-ROUTINE.
            EXIT PROGRAM.
            STOP RUN.
        END-ROUTINE.
@@ -96,12 +110,35 @@
        END-ROUTINE.
 
        DO-LINE-ROUTINE.
+           ADD 1 TO LS-Round-Num.
+           SET LS-Row-Valid TO 1.
            PERFORM SET-OPPONENT-ROUTINE.
            PERFORM SET-CONTESTANT-ROUTINE.
-           ADD LS-points1(LS-A-Choice, LS-B-Choice)
-               TO LS-Points1-TOTAL.
-           ADD LS-points2(LS-A-Choice, LS-B-Choice)
-               TO LS-Points2-TOTAL.
+           IF LS-Row-Valid = 1 THEN
+               ADD LS-points1(LS-A-Choice, LS-B-Choice)
+                   TO LS-Points1-TOTAL
+               ADD LS-points2(LS-A-Choice, LS-B-Choice)
+                   TO LS-Points2-TOTAL
+               PERFORM LOG-ROUND-ROUTINE
+           END-IF.
+       END-ROUTINE.
+
+       LOG-ROUND-ROUTINE.
+           IF LS-Ledger-CNT >= LS-Ledger-Max THEN
+               IF LS-Ledger-Overflow-BOOL = 0 THEN
+                   DISPLAY "Round ledger full, no further logging"
+                   SET LS-Ledger-Overflow-BOOL TO 1
+               END-IF
+           ELSE
+               ADD 1 TO LS-Ledger-CNT
+               MOVE LS-Round-Num TO LS-Ledger-Round(LS-Ledger-CNT)
+               MOVE OpponentChoice TO LS-Ledger-Opponent(LS-Ledger-CNT)
+               MOVE MyChoice TO LS-Ledger-Mine(LS-Ledger-CNT)
+               MOVE LS-points1(LS-A-Choice, LS-B-Choice)
+                   TO LS-Ledger-Points1(LS-Ledger-CNT)
+               MOVE LS-points2(LS-A-Choice, LS-B-Choice)
+                   TO LS-Ledger-Points2(LS-Ledger-CNT)
+           END-IF.
        END-ROUTINE.
 
        SET-OPPONENT-ROUTINE.
@@ -112,6 +149,10 @@
                    SET LS-A-Choice TO 2
                WHEN "C"
                    SET LS-A-Choice TO 3
+               WHEN OTHER
+                   DISPLAY "WARNING: malformed row, opponent choice '"
+                           FileLine "' - excluded from score"
+                   SET LS-Row-Valid TO 0
            END-EVALUATE.
        END-ROUTINE.
 
@@ -123,6 +164,10 @@
                    SET LS-B-Choice TO 2
                WHEN "Z"
                    SET LS-B-Choice TO 3
+               WHEN OTHER
+                   DISPLAY "WARNING: malformed row, my choice '"
+                           FileLine "' - excluded from score"
+                   SET LS-Row-Valid TO 0
            END-EVALUATE.
        END-ROUTINE.
 
@@ -131,6 +176,20 @@
            MOVE LS-Points2-TOTAL TO L-Result-2.
        END-ROUTINE.
 
+       DISPLAY-ROUND-LEDGER-ROUTINE.
+           DISPLAY "Round ledger (" LS-Ledger-CNT " rounds):".
+           PERFORM VARYING LS-Ledger-i FROM 1
+                   UNTIL LS-Ledger-i > LS-Ledger-CNT
+               DISPLAY "  round " LS-Ledger-Round(LS-Ledger-i) ": "
+                       LS-Ledger-Opponent(LS-Ledger-i)
+                       " vs " LS-Ledger-Mine(LS-Ledger-i)
+                       " -> points1="
+                       LS-Ledger-Points1(LS-Ledger-i)
+                       " points2="
+                       LS-Ledger-Points2(LS-Ledger-i)
+           END-PERFORM.
+       END-ROUTINE.
+
        CLOSE-FILE-ROUTINE.
            CLOSE F-input-FILE.
        END-ROUTINE.
