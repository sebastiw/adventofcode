@@ -18,18 +18,18 @@
 
        01 LS-EOF PIC 9(1) VALUE 0.
 
-       01 F-E1-L PIC 9(3).
-       01 F-E1-H PIC 9(3).
-       01 F-E2-L PIC 9(3).
-       01 F-E2-H PIC 9(3).
+       01 F-E1-L PIC 9(7).
+       01 F-E1-H PIC 9(7).
+       01 F-E2-L PIC 9(7).
+       01 F-E2-H PIC 9(7).
 
        01 LS-EncasedIn PIC 9(3) VALUE IS ZERO.
        01 LS-Overlapping PIC 9(3) VALUE IS ZERO.
+       01 LS-Line-Num PIC 9(6) VALUE IS ZERO.
+       01 LS-Is-Encased PIC 9(1) VALUE IS ZERO.
 
        LINKAGE SECTION.
-       01 L-Filename PIC X(40) VALUE IS "testinput".
-       01 L-Result-1 PIC 9(10) VALUE IS ZERO.
-       01 L-Result-2 PIC 9(10) VALUE IS ZERO.
+       COPY "common-linkage.cpy".
 
        PROCEDURE DIVISION USING L-Filename, L-Result-1, L-Result-2.
        MAIN-ROUTINE.
@@ -53,6 +53,8 @@
        END-ROUTINE.
 
        DO-LINE-ROUTINE.
+           ADD 1 TO LS-Line-Num.
+           SET LS-Is-Encased TO 0.
            UNSTRING FileLine
                DELIMITED BY "-" OR ","
                INTO F-E1-L,
@@ -61,14 +63,20 @@
                     F-E2-H.
            IF F-E1-L <= F-E2-L AND F-E1-H >= F-E2-H THEN
                ADD 1 TO LS-EncasedIn
+               SET LS-Is-Encased TO 1
            ELSE IF F-E2-L <= F-E1-L AND F-E2-H >= F-E1-H THEN
                ADD 1 TO LS-EncasedIn
+               SET LS-Is-Encased TO 1
            END-IF.
 
            IF F-E1-H < F-E2-L OR F-E2-H < F-E1-L THEN
                CONTINUE
            ELSE
                ADD 1 TO LS-Overlapping
+               IF LS-Is-Encased = 0 THEN
+                   DISPLAY "PARTIAL OVERLAP line " LS-Line-Num ": "
+                           F-E1-L "-" F-E1-H " / " F-E2-L "-" F-E2-H
+               END-IF
            END-IF.
        END-ROUTINE.
 
