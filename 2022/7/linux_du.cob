@@ -46,6 +46,18 @@
        01 LS-Need-Space PIC 9(10) VALUE IS 0.
        01 LS-Full-Name PIC X(80) VALUE IS SPACE.
        01 LS-File-CNT PIC 9(4) VALUE 0.
+       01 LS-Top-N CONSTANT 10.
+       01 LS-Top-Stop PIC 9(4) VALUE 0.
+       01 LS-Disk-Capacity PIC 9(10) VALUE 70000000.
+       01 LS-Space-Wanted PIC 9(10) VALUE 30000000.
+       01 LS-Dup-CNT PIC 9(4) VALUE 0.
+       01 LS-Dup-Max-CONST PIC 9(4) VALUE 1000.
+       01 LS-Dup-Overflow-BOOL PIC 1 VALUE 0.
+       01 LS-Dup-TBL.
+          02 LS-Dup-REC OCCURS 0 TO 1000 TIMES
+                                        DEPENDING ON LS-Dup-CNT.
+           03 LS-Dup-File-Name PIC X(80) VALUE IS SPACE.
+           03 LS-Dup-Dir-Name PIC X(80) VALUE IS SPACE.
        01 LS-File-TBL.
           02 LS-File-REC OCCURS 1 TO 1000 TIMES
                                         DEPENDING ON LS-File-CNT
@@ -54,22 +66,39 @@
                                         INDEXED BY D1.
            03 LS-File-Size PIC 9(10) VALUE IS 0.
            03 LS-Is-Dir PIC 1 VALUE IS 0.
-           03 LS-File-Name PIC X(10) VALUE IS SPACE.
+           03 LS-File-Name PIC X(80) VALUE IS SPACE.
            03 LS-Dir-Name  PIC X(80) VALUE IS SPACE.
 
 
        LINKAGE SECTION.
-       01 L-Filename PIC X(40) VALUE IS "testinput".
-       01 L-Result-1 PIC X(10) VALUE IS SPACE.
-       01 L-Result-2 PIC X(10) VALUE IS SPACE.
+       COPY "common-linkage.cpy".
+       01 L-Disk-Capacity PIC 9(10) VALUE ZERO.
+       01 L-Space-Needed PIC 9(10) VALUE ZERO.
+       01 L-Dup-Count PIC 9(4) VALUE ZERO.
 
-       PROCEDURE DIVISION USING L-Filename, L-Result-1, L-Result-2.
+       PROCEDURE DIVISION USING L-Filename, L-Result-1, L-Result-2,
+                                 OPTIONAL L-Disk-Capacity,
+                                 OPTIONAL L-Space-Needed,
+                                 OPTIONAL L-Dup-Count.
        MAIN-ROUTINE.
+           SET LS-Disk-Capacity TO 70000000.
+           SET LS-Space-Wanted TO 30000000.
+           IF ADDRESS OF L-Disk-Capacity NOT = NULL THEN
+               IF L-Disk-Capacity NOT = ZERO THEN
+                   MOVE L-Disk-Capacity TO LS-Disk-Capacity
+               END-IF
+           END-IF.
+           IF ADDRESS OF L-Space-Needed NOT = NULL THEN
+               IF L-Space-Needed NOT = ZERO THEN
+                   MOVE L-Space-Needed TO LS-Space-Wanted
+               END-IF
+           END-IF.
            PERFORM OPEN-FILE-ROUTINE.
            PERFORM READ-LINE-ROUTINE UNTIL LS-EOF = 1 OR LS-EOL = 1.
            PERFORM CLOSE-FILE-ROUTINE.
            PERFORM CALCULATE-ROOT-SIZE-ROUTINE.
            PERFORM MOVE-RESULT-ROUTINE.
+           PERFORM TOP-N-REPORT-ROUTINE.
            EXIT PROGRAM.
            STOP RUN.
        END-ROUTINE.
@@ -167,6 +196,18 @@
                    WHEN LS-T = LS-File-Name(D1)
                     AND LS-CWD = LS-Dir-Name(D1)
                        DISPLAY "Duplicate entry ", LS-T, LS-CWD
+                       IF LS-Dup-CNT >= LS-Dup-Max-CONST THEN
+                           IF LS-Dup-Overflow-BOOL = 0 THEN
+                               DISPLAY "WARNING: duplicate-entry table "
+                                       "full (" LS-Dup-Max-CONST
+                                       " entries) - no further logging"
+                               SET LS-Dup-Overflow-BOOL TO 1
+                           END-IF
+                       ELSE
+                           ADD 1 TO LS-Dup-CNT
+                           MOVE LS-T TO LS-Dup-File-Name(LS-Dup-CNT)
+                           MOVE LS-CWD TO LS-Dup-Dir-Name(LS-Dup-CNT)
+                       END-IF
                END-SEARCH
            ELSE
                DISPLAY "UNKNOWN OUTPUT: ", FileLine
@@ -178,13 +219,31 @@
 
            MOVE "/" TO LS-TMP-DIR.
            PERFORM CALCULATE-DIR-SIZES-ROUTINE.
-           *> 30000000 - (70000000 - LS-Size-Sum)
-           SUBTRACT LS-Size-Sum FROM 70000000 GIVING LS-Free-Space.
-           SUBTRACT LS-Free-Space FROM 30000000 GIVING LS-Need-Space.
+           *> LS-Space-Wanted - (LS-Disk-Capacity - LS-Size-Sum)
+           SUBTRACT LS-Size-Sum FROM LS-Disk-Capacity
+               GIVING LS-Free-Space.
+           SUBTRACT LS-Free-Space FROM LS-Space-Wanted
+               GIVING LS-Need-Space.
 
            PERFORM FIND-SIZES-ROUTINE.
        END-ROUTINE.
 
+       TOP-N-REPORT-ROUTINE.
+           SORT LS-File-REC ON DESCENDING KEY LS-File-Size.
+           IF LS-File-CNT < LS-Top-N THEN
+               MOVE LS-File-CNT TO LS-Top-Stop
+           ELSE
+               MOVE LS-Top-N TO LS-Top-Stop
+           END-IF.
+           DISPLAY "Top " LS-Top-Stop " entries by size:".
+           PERFORM VARYING LS-k FROM 1 UNTIL LS-k > LS-Top-Stop
+               DISPLAY "  " LS-k ": "
+                       FUNCTION TRIM(LS-Dir-Name(LS-k)) "/"
+                       FUNCTION TRIM(LS-File-Name(LS-k)) " - "
+                       LS-File-Size(LS-k)
+           END-PERFORM.
+       END-ROUTINE.
+
        FIND-DIRS-ROUTINE.
            PERFORM VARYING LS-i FROM 1 UNTIL LS-i > LS-File-CNT
                IF LS-File-Size(LS-i) = 0 THEN
@@ -239,7 +298,7 @@
 
        FIND-SIZES-ROUTINE.
            SET LS-Size-Sum TO 0.
-           SET LS-Curr-Min TO 70000000.
+           SET LS-Curr-Min TO LS-Disk-Capacity.
            PERFORM VARYING LS-i FROM 1 UNTIL LS-i > LS-File-CNT
                IF LS-Is-Dir(LS-i) = 1 AND
                        LS-File-Size(LS-i) <= 100000 THEN
@@ -257,6 +316,16 @@
        MOVE-RESULT-ROUTINE.
            MOVE LS-Size-Sum TO L-Result-1.
            MOVE LS-Curr-Min TO L-Result-2.
+           IF ADDRESS OF L-Dup-Count NOT = NULL THEN
+               MOVE LS-Dup-CNT TO L-Dup-Count
+           END-IF.
+           IF LS-Dup-CNT > 0 THEN
+               DISPLAY LS-Dup-CNT " duplicate entries found:"
+               PERFORM VARYING LS-k FROM 1 UNTIL LS-k > LS-Dup-CNT
+                   DISPLAY "  " FUNCTION TRIM(LS-Dup-Dir-Name(LS-k))
+                           "/" FUNCTION TRIM(LS-Dup-File-Name(LS-k))
+               END-PERFORM
+           END-IF.
        END-ROUTINE.
 
        CLOSE-FILE-ROUTINE.
