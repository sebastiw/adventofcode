@@ -9,7 +9,7 @@
        DATA DIVISION.
        FILE SECTION.
        FD F-input-FILE.
-       01 FileLine PIC 9(10).
+       01 FileLine PIC X(10).
 
        WORKING-STORAGE SECTION.
        01 WS-Filename PIC X(20).
@@ -19,26 +19,34 @@
 
        01 LS-Cal PIC 9(6).
 
+       01 LS-Line-Num PIC 9(6) VALUE ZERO.
+       01 LS-Bad-Line-CNT PIC 9(4) VALUE ZERO.
+
        01 LS-Elf-IDX BINARY-LONG VALUE 1.
+       01 LS-Elf-Max-CONST BINARY-LONG VALUE 100000.
 
        01 LS-Elf-Sums-SORT
-          OCCURS 2256 TIMES
+          OCCURS 100000 TIMES
           VALUES ARE ZEROES.
           02 LS-Elf-Sums PIC 9(6).
 
        01 LS-Elf-TOTAL PIC 9(7) VALUE 0.
 
+       01 LS-Elf-CNT-Actual BINARY-LONG VALUE ZERO.
+       01 LS-Bottom-i BINARY-LONG VALUE ZERO.
+       01 LS-Bottom-Stop BINARY-LONG VALUE ZERO.
+
        LINKAGE SECTION.
-       01 L-Filename PIC X(40).
-       01 L-Result-1 PIC 9(10) VALUE IS ZERO.
-       01 L-Result-2 PIC 9(10) VALUE IS ZERO.
+       COPY "common-linkage.cpy".
 
        PROCEDURE DIVISION USING L-Filename, L-Result-1, L-Result-2.
        MAIN-ROUTINE.
            PERFORM OPEN-FILE-ROUTINE.
            PERFORM READ-LINE-ROUTINE UNTIL LS-EOF-BOOL = 1.
            PERFORM CLOSE-FILE-ROUTINE.
+           MOVE LS-Elf-IDX TO LS-Elf-CNT-Actual.
            PERFORM MOVE-RESULT-ROUTINE.
+           PERFORM BOTTOM-ELVES-REPORT-ROUTINE.
            EXIT PROGRAM.
            STOP RUN.
        END-ROUTINE.
@@ -49,15 +57,28 @@
        END-METHOD.
 
        READ-LINE-ROUTINE.
-           READ F-input-FILE RECORD INTO LS-Cal
+           ADD 1 TO LS-Line-Num.
+           READ F-input-FILE RECORD INTO FileLine
                AT END SET LS-EOF-BOOL TO 1
                NOT AT END PERFORM DO-LINE-ROUTINE.
        END-METHOD.
 
        DO-LINE-ROUTINE.
-           ADD LS-Cal to LS-Elf-Sums(LS-Elf-IDX).
-           IF LS-Cal = 0
+           IF FUNCTION TRIM(FileLine) = SPACES THEN
                ADD 1 to LS-Elf-IDX
+               IF LS-Elf-IDX > LS-Elf-Max-CONST THEN
+                   DISPLAY "ERROR: elf roster exceeds capacity of "
+                           LS-Elf-Max-CONST " elves - aborting"
+                   MOVE LS-Elf-Max-CONST TO LS-Elf-IDX
+                   SET LS-EOF-BOOL TO 1
+               END-IF
+           ELSE IF FUNCTION TEST-NUMVAL(FUNCTION TRIM(FileLine)) = 0
+               COMPUTE LS-Cal = FUNCTION NUMVAL(FUNCTION TRIM(FileLine))
+               ADD LS-Cal TO LS-Elf-Sums(LS-Elf-IDX)
+           ELSE
+               DISPLAY "WARNING: non-numeric line " LS-Line-Num
+                       ": '" FUNCTION TRIM(FileLine) "' - skipped"
+               ADD 1 TO LS-Bad-Line-CNT
            END-IF.
        END-METHOD.
 
@@ -69,6 +90,17 @@
            MOVE LS-Elf-TOTAL TO L-Result-2.
        END-METHOD.
 
+       BOTTOM-ELVES-REPORT-ROUTINE.
+           DISPLAY "Bottom 3 elves (resupply candidates):".
+           COMPUTE LS-Bottom-Stop = LS-Elf-CNT-Actual - 3.
+           PERFORM VARYING LS-Bottom-i FROM LS-Elf-CNT-Actual BY -1
+                   UNTIL LS-Bottom-i <= LS-Bottom-Stop
+                      OR LS-Bottom-i < 1
+               DISPLAY "  Position " LS-Bottom-i ": "
+                       LS-Elf-Sums(LS-Bottom-i) " calories"
+           END-PERFORM.
+       END-METHOD.
+
        CLOSE-FILE-ROUTINE.
            CLOSE F-input-FILE.
        END-METHOD.
