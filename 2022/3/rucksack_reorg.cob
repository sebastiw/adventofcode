@@ -9,8 +9,8 @@
        DATA DIVISION.
        FILE SECTION.
        FD F-input-FILE
-         RECORD VARYING 2 TO 80 DEPENDING ON WS-Line-Len.
-       01 FileLine PIC A(80).
+         RECORD VARYING 2 TO 500 DEPENDING ON WS-Line-Len.
+       01 FileLine PIC A(500).
 
        WORKING-STORAGE SECTION.
        01 WS-Filename PIC X(20).
@@ -24,7 +24,7 @@
        01 LS-badges PIC 9(4) VALUE IS ZERO.
 
        01 LS-Half-Len PIC 9(3).
-       01 LS-HALF PIC A(80) OCCURS 3 TIMES.
+       01 LS-HALF PIC A(500) OCCURS 3 TIMES.
 
        01 LS-ALL-CHARACTERS
           VALUE IS 'abcdefghijklmnopqrstuvwxyz' &
@@ -40,19 +40,22 @@
        01 LS-Char-COUNT PIC S9(3) OCCURS 3 TIMES.
 
        01 LS-Saved-Lines-COUNT PIC 9(1) VALUE IS ZERO.
-       01 LS-Line PIC A(80) OCCURS 3 TIMES.
+       01 LS-Line PIC A(500) OCCURS 3 TIMES.
+
+       01 LS-Freq-TBL PIC 9(4) VALUE ZERO OCCURS 52 TIMES.
+       01 LS-Freq-i PIC 9(2) VALUE ZERO.
 
        LINKAGE SECTION.
-       01 L-Filename PIC X(40).
-       01 L-Result-1 PIC X(10) VALUE IS ZERO.
-       01 L-Result-2 PIC X(10) VALUE IS ZERO.
+       COPY "common-linkage.cpy".
 
        PROCEDURE DIVISION USING L-Filename, L-Result-1, L-Result-2.
        MAIN-ROUTINE.
            PERFORM OPEN-FILE-ROUTINE.
            PERFORM READ-LINE-ROUTINE UNTIL LS-EOF-BOOL = 1.
            PERFORM CLOSE-FILE-ROUTINE.
+           PERFORM VALIDATE-GROUP-TRIPLETS-ROUTINE.
            PERFORM MOVE-RESULT-ROUTINE.
+           PERFORM FREQUENCY-REPORT-ROUTINE.
            EXIT PROGRAM.
            STOP RUN.
 
@@ -115,6 +118,7 @@
                    UNTIL LS-j > 2.
            IF LS-FOUND-CNT = 2 THEN
                ADD LS-i TO LS-priorities
+               ADD 1 TO LS-Freq-TBL(LS-i)
                SET LS-FOUND-BOOL TO 1
            END-IF.
        END-ROUTINE.
@@ -126,6 +130,7 @@
                    UNTIL LS-j > 3.
            IF LS-FOUND-CNT = 3 THEN
                ADD LS-i TO LS-badges
+               ADD 1 TO LS-Freq-TBL(LS-i)
                SET LS-FOUND-BOOL TO 1
            END-IF.
        END-ROUTINE.
@@ -155,6 +160,25 @@
           MOVE LS-badges TO L-Result-2.
        END-ROUTINE.
 
+       VALIDATE-GROUP-TRIPLETS-ROUTINE.
+           IF LS-Saved-Lines-COUNT NOT = 0 THEN
+               DISPLAY "WARNING: input has " LS-Saved-Lines-COUNT
+                       " leftover rucksack(s) that don't form a "
+                       "complete group of 3 - excluded from badge scan"
+           END-IF.
+       END-ROUTINE.
+
+       FREQUENCY-REPORT-ROUTINE.
+           DISPLAY "Shared-item frequency report:".
+           PERFORM VARYING LS-Freq-i FROM 1
+                   UNTIL LS-Freq-i > 52
+               IF LS-Freq-TBL(LS-Freq-i) > 0 THEN
+                   DISPLAY "  " LS-CHAR(LS-Freq-i) ": "
+                           LS-Freq-TBL(LS-Freq-i)
+               END-IF
+           END-PERFORM.
+       END-ROUTINE.
+
        CLOSE-FILE-ROUTINE.
            CLOSE F-input-FILE.
        END-ROUTINE.
