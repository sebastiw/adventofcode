@@ -10,8 +10,8 @@
        FILE SECTION.
        FD F-input-FILE.
        01 F-Forest-TBL.
-         05 F-Rows OCCURS 100 TIMES.
-             15 F-Cols OCCURS 100 TIMES.
+         05 F-Rows OCCURS 1000 TIMES.
+             15 F-Cols OCCURS 1000 TIMES.
                 20 F-Height PIC 9.
 
        WORKING-STORAGE SECTION.
@@ -22,37 +22,49 @@
 
        01 LS-a PIC 9 VALUE 0.
        01 LS-b PIC 9 VALUE 0.
-       01 LS-i PIC 9(3) VALUE 1.
-       01 LS-j PIC 9(3) VALUE 1.
-       01 LS-k PIC 9(3) VALUE 1.
+       01 LS-i PIC 9(4) VALUE 1.
+       01 LS-j PIC 9(4) VALUE 1.
+       01 LS-k PIC 9(4) VALUE 1.
        01 LS-INVISIBLE PIC 1 VALUE 0.
-       01 LS-FROM PIC 9(3) VALUE 1.
+       01 LS-FROM PIC 9(4) VALUE 1.
 
-       01 LS-Rows-CNT PIC 9(3) VALUE IS 1.
+       01 LS-Rows-CNT PIC 9(4) VALUE IS 1.
+       01 LS-Row-Max-CONST PIC 9(4) VALUE 1000.
+       01 LS-Col-Max-CONST PIC 9(4) VALUE 1000.
        01 LS-Forest-TBL.
-          03 LS-Rows OCCURS 100 TIMES.
-             05 LS-Cols-CNT PIC 9(3) VALUE IS 1.
-             05 LS-Cols OCCURS 100 TIMES.
+          03 LS-Rows OCCURS 1000 TIMES.
+             05 LS-Cols-CNT PIC 9(4) VALUE IS 1.
+             05 LS-Cols OCCURS 1000 TIMES.
                 07 LS-Height PIC 9.
                 07 LS-Visible PIC 1 VALUE IS ZERO.
                 07 LS-View PIC 9(8) VALUE IS ZERO.
+                07 LS-View-Down PIC 9(8) VALUE IS ZERO.
+                07 LS-View-Up PIC 9(8) VALUE IS ZERO.
+                07 LS-View-Right PIC 9(8) VALUE IS ZERO.
+                07 LS-View-Left PIC 9(8) VALUE IS ZERO.
 
-       01 LS-Visible-Trees-Sum PIC 9(4).
+       01 LS-Visible-Trees-Sum PIC 9(7).
        01 LS-View-Distance PIC 9(8).
        01 LS-View-tmp PIC 9(8).
        01 LS-View-stp PIC 1 VALUE 0.
+       01 LS-Best-Row PIC 9(4) VALUE 0.
+       01 LS-Best-Col PIC 9(4) VALUE 0.
+       01 LS-Map-LINE PIC X(1000) VALUE SPACE.
 
        LINKAGE SECTION.
-       01 L-Filename PIC X(40) VALUE IS "testinput".
-       01 L-Result-1 PIC X(10) VALUE IS SPACE.
-       01 L-Result-2 PIC X(10) VALUE IS SPACE.
+       COPY "common-linkage.cpy".
+       01 L-Best-Row PIC 9(4) VALUE ZERO.
+       01 L-Best-Col PIC 9(4) VALUE ZERO.
 
-       PROCEDURE DIVISION USING L-Filename, L-Result-1, L-Result-2.
+       PROCEDURE DIVISION USING L-Filename, L-Result-1, L-Result-2,
+                                 OPTIONAL L-Best-Row,
+                                 OPTIONAL L-Best-Col.
        MAIN-ROUTINE.
            PERFORM OPEN-FILE-ROUTINE.
            PERFORM READ-LINE-ROUTINE TEST AFTER UNTIL LS-EOF = 1.
            PERFORM CLOSE-FILE-ROUTINE.
            PERFORM MOVE-RESULT-ROUTINE.
+           PERFORM DISPLAY-VISIBILITY-MAP-ROUTINE.
            EXIT PROGRAM.
            STOP RUN.
        END-ROUTINE.
@@ -63,22 +75,34 @@
        END-ROUTINE.
 
        READ-LINE-ROUTINE.
-           READ F-input-FILE RECORD INTO F-Rows(LS-Rows-CNT)
-               AT END
-                   *> SUBTRACT 1 FROM LS-Rows-CNT
-                   SET LS-EOF TO 1
-               NOT AT END
-                   PERFORM DO-LINE-ROUTINE
-                   ADD 1 TO LS-Rows-CNT.
+           IF LS-Rows-CNT > LS-Row-Max-CONST THEN
+               DISPLAY "WARNING: forest plot exceeds "
+                       LS-Row-Max-CONST " rows - extra rows ignored"
+               SET LS-EOF TO 1
+           ELSE
+               READ F-input-FILE RECORD INTO F-Rows(LS-Rows-CNT)
+                   AT END
+                       *> SUBTRACT 1 FROM LS-Rows-CNT
+                       SET LS-EOF TO 1
+                   NOT AT END
+                       PERFORM DO-LINE-ROUTINE
+                       ADD 1 TO LS-Rows-CNT
+           END-IF.
        END-ROUTINE.
 
        DO-LINE-ROUTINE.
            PERFORM VARYING LS-i FROM 1
-                   UNTIL F-Cols(LS-Rows-CNT, LS-i) = SPACE OR
+                   UNTIL LS-i > LS-Col-Max-CONST OR
+                         F-Cols(LS-Rows-CNT, LS-i) = SPACE OR
                          F-Cols(LS-Rows-CNT, LS-i) = LOW-VALUE
                    MOVE F-Cols(LS-Rows-CNT, LS-i)
                        TO LS-Cols(LS-Rows-CNT, LS-i)
            END-PERFORM.
+           IF LS-i > LS-Col-Max-CONST THEN
+               DISPLAY "WARNING: row " LS-Rows-CNT " exceeds "
+                       LS-Col-Max-CONST " columns - extra columns "
+                       "ignored"
+           END-IF.
            SUBTRACT 1 FROM LS-i GIVING LS-Cols-CNT(LS-Rows-CNT).
        END-ROUTINE.
 
@@ -111,6 +135,7 @@
                        SET LS-Visible(LS-i, LS-j) TO 1
                    END-IF
 
+                   MOVE LS-View-tmp TO LS-View-Down(LS-i, LS-j)
                    MULTIPLY LS-View-tmp BY LS-View-Distance
 
                    *> Check POS -> UP
@@ -133,6 +158,7 @@
                        SET LS-Visible(LS-i, LS-j) TO 1
                    END-IF
 
+                   MOVE LS-View-tmp TO LS-View-Up(LS-i, LS-j)
                    MULTIPLY LS-View-tmp BY LS-View-Distance
 
                    *> Check POS -> RIGHT
@@ -155,6 +181,7 @@
                        SET LS-Visible(LS-i, LS-j) TO 1
                    END-IF
 
+                   MOVE LS-View-tmp TO LS-View-Right(LS-i, LS-j)
                    MULTIPLY LS-View-tmp BY LS-View-Distance
 
                    *> Check POS -> LEFT
@@ -177,6 +204,7 @@
                        SET LS-Visible(LS-i, LS-j) TO 1
                    END-IF
 
+                   MOVE LS-View-tmp TO LS-View-Left(LS-i, LS-j)
                    MULTIPLY LS-View-tmp BY LS-View-Distance
                    MOVE LS-View-Distance TO LS-View(LS-i, LS-j)
                END-PERFORM
@@ -191,12 +219,43 @@
                    ADD LS-Visible(LS-i, LS-j) TO LS-Visible-Trees-Sum
                    IF LS-View(LS-i, LS-j) > LS-View-Distance THEN
                        MOVE LS-View(LS-i, LS-j) TO LS-View-Distance
+                       MOVE LS-i TO LS-Best-Row
+                       MOVE LS-j TO LS-Best-Col
                    END-IF
                END-PERFORM
            END-PERFORM.
 
            MOVE LS-Visible-Trees-Sum TO L-Result-1.
            MOVE LS-View-Distance TO L-Result-2.
+           DISPLAY "Best scenic score " LS-View-Distance
+                   " at row " LS-Best-Row " col " LS-Best-Col.
+           DISPLAY "  viewing distances - down: "
+                   LS-View-Down(LS-Best-Row, LS-Best-Col)
+                   " up: " LS-View-Up(LS-Best-Row, LS-Best-Col)
+                   " right: " LS-View-Right(LS-Best-Row, LS-Best-Col)
+                   " left: " LS-View-Left(LS-Best-Row, LS-Best-Col).
+           IF ADDRESS OF L-Best-Row NOT = NULL THEN
+               MOVE LS-Best-Row TO L-Best-Row
+           END-IF.
+           IF ADDRESS OF L-Best-Col NOT = NULL THEN
+               MOVE LS-Best-Col TO L-Best-Col
+           END-IF.
+       END-ROUTINE.
+
+       DISPLAY-VISIBILITY-MAP-ROUTINE.
+           DISPLAY "Visibility map (# visible, . hidden):".
+           PERFORM VARYING LS-i FROM 1 UNTIL LS-i > LS-Rows-CNT
+               MOVE SPACE TO LS-Map-LINE
+               PERFORM VARYING LS-j FROM 1
+                       UNTIL LS-j > LS-Cols-CNT(LS-i)
+                   IF LS-Visible(LS-i, LS-j) = 1 THEN
+                       MOVE "#" TO LS-Map-LINE(LS-j:1)
+                   ELSE
+                       MOVE "." TO LS-Map-LINE(LS-j:1)
+                   END-IF
+               END-PERFORM
+               DISPLAY LS-Map-LINE(1:LS-Cols-CNT(LS-i))
+           END-PERFORM.
        END-ROUTINE.
 
        CLOSE-FILE-ROUTINE.
