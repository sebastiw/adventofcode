@@ -6,6 +6,9 @@
            SELECT F-input-FILE
            ASSIGN TO WS-Filename
            ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT F-Output-FILE
+           ASSIGN TO "crt.out"
+           ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
        FD F-input-FILE.
@@ -14,6 +17,9 @@
          05 FILLER PIC Z.
          05 F-IncWith PIC X(3).
 
+       FD F-Output-FILE.
+       01 F-Output-LINE PIC X(999).
+
        WORKING-STORAGE SECTION.
        01 WS-Filename PIC X(40) VALUE IS "testinput".
 
@@ -22,7 +28,7 @@
 
        01 LS-i PIC 9.
        01 LS-IncWith PIC S9(3) VALUE 0.
-       01 LS-Cycle PIC 9(3) VALUE 0.
+       01 LS-Cycle PIC 9(7) VALUE 0.
        01 LS-XValue PIC S9(3) VALUE 1.
        01 LS-Signal PIC 9(10) VALUE 0.
        01 LS-Signal-SUM PIC 9(10) VALUE 0.
@@ -30,15 +36,34 @@
        01 LS-Sprite-High PIC S9(3) VALUE 0.
        01 LS-Offset PIC 9(3) VALUE 0.
 
-       01 LS-Dark OCCURS 240 TIMES PIC 1 VALUE 0.
+       01 LS-Width PIC 9(3) VALUE 40.
+       01 LS-Rows PIC 9(3) VALUE 6.
+       01 LS-Total-Pixels PIC 9(7) VALUE 240.
+       01 LS-Dark OCCURS 1 TO 998001 TIMES
+                        DEPENDING ON LS-Total-Pixels PIC 1 VALUE 0.
+       01 LS-Out-LINE PIC X(999) VALUE SPACE.
+       01 LS-Out-PNT PIC 9(3) VALUE 1.
 
        LINKAGE SECTION.
-       01 L-Filename PIC X(40) VALUE IS "testinput".
-       01 L-Result-1 PIC X(10) VALUE IS SPACE.
-       01 L-Result-2 PIC X(10) VALUE IS SPACE.
+       COPY "common-linkage.cpy".
+       01 L-Width PIC 9(3) VALUE ZERO.
+       01 L-Rows PIC 9(3) VALUE ZERO.
 
-       PROCEDURE DIVISION USING L-Filename, L-Result-1, L-Result-2.
+       PROCEDURE DIVISION USING L-Filename, L-Result-1, L-Result-2,
+                                 OPTIONAL L-Width,
+                                 OPTIONAL L-Rows.
        MAIN-ROUTINE.
+           IF ADDRESS OF L-Width NOT = NULL THEN
+               IF L-Width NOT = ZERO THEN
+                   MOVE L-Width TO LS-Width
+               END-IF
+           END-IF.
+           IF ADDRESS OF L-Rows NOT = NULL THEN
+               IF L-Rows NOT = ZERO THEN
+                   MOVE L-Rows TO LS-Rows
+               END-IF
+           END-IF.
+           MULTIPLY LS-Width BY LS-Rows GIVING LS-Total-Pixels.
            PERFORM OPEN-FILE-ROUTINE.
            PERFORM READ-LINE-ROUTINE TEST AFTER UNTIL LS-EOF = 1.
            PERFORM CLOSE-FILE-ROUTINE.
@@ -64,16 +89,21 @@
            UNSTRING
                F-IncWith DELIMITED BY SPACES
                INTO LS-IncWith.
-           IF F-Instruction = "addx" THEN
-               PERFORM CYCLE-ROUTINE
-               PERFORM CYCLE-ROUTINE
-               ADD LS-IncWith TO LS-XValue
-           ELSE IF F-Instruction = "noop" THEN
-               PERFORM CYCLE-ROUTINE
-                    VARYING LS-i FROM 1 UNTIL LS-i > 1
-           ELSE
-               DISPLAY "ERROR"
-           END-IF.
+           EVALUATE F-Instruction
+               WHEN "addx"
+                   PERFORM CYCLE-ROUTINE
+                   PERFORM CYCLE-ROUTINE
+                   ADD LS-IncWith TO LS-XValue
+               WHEN "subx"
+                   PERFORM CYCLE-ROUTINE
+                   PERFORM CYCLE-ROUTINE
+                   SUBTRACT LS-IncWith FROM LS-XValue
+               WHEN "noop"
+                   PERFORM CYCLE-ROUTINE
+                        VARYING LS-i FROM 1 UNTIL LS-i > 1
+               WHEN OTHER
+                   DISPLAY "Unknown instruction: " F-Instruction
+           END-EVALUATE.
        END-ROUTINE.
 
        CYCLE-ROUTINE.
@@ -85,24 +115,13 @@
               LS-Cycle <= LS-Sprite-High THEN
                SET LS-Dark(LS-Cycle) TO 1
            END-IF.
-           IF
-                   LS-Cycle = 40 OR
-                   LS-Cycle = 80 OR
-                   LS-Cycle = 120 OR
-                   LS-Cycle = 160 OR
-                   LS-Cycle = 200 OR
-                   LS-Cycle = 240 THEN
+           IF FUNCTION MOD(LS-Cycle, LS-Width) = 0 THEN
                SET LS-Offset TO LS-Cycle
            END-IF.
 
            ADD 1 TO LS-Cycle.
-           IF
-                   LS-Cycle = 20 OR
-                   LS-Cycle = 60 OR
-                   LS-Cycle = 100 OR
-                   LS-Cycle = 140 OR
-                   LS-Cycle = 180 OR
-                   LS-Cycle = 220 THEN
+           IF FUNCTION MOD(LS-Cycle - 20, LS-Width) = 0
+                   AND LS-Cycle <= LS-Total-Pixels THEN
                MULTIPLY LS-Cycle BY LS-XValue GIVING LS-Signal
                ADD LS-Signal TO LS-Signal-SUM
            END-IF.
@@ -111,22 +130,27 @@
        MOVE-RESULT-ROUTINE.
            MOVE LS-Signal-SUM TO L-Result-1.
 
-           PERFORM VARYING LS-Cycle FROM 1 UNTIL LS-Cycle > 240
+           OPEN OUTPUT F-Output-FILE.
+           MOVE SPACE TO LS-Out-LINE.
+           SET LS-Out-PNT TO 1.
+           PERFORM VARYING LS-Cycle FROM 1
+                   UNTIL LS-Cycle > LS-Total-Pixels
                IF LS-Dark(LS-Cycle) = 1
                    DISPLAY "#" NO ADVANCING
+                   MOVE "#" TO LS-Out-LINE(LS-Out-PNT:1)
                ELSE
                    DISPLAY " " NO ADVANCING
+                   MOVE " " TO LS-Out-LINE(LS-Out-PNT:1)
                END-IF
-               IF
-                       LS-Cycle = 40 OR
-                       LS-Cycle = 80 OR
-                       LS-Cycle = 120 OR
-                       LS-Cycle = 160 OR
-                       LS-Cycle = 200 OR
-                       LS-Cycle = 240 THEN
+               ADD 1 TO LS-Out-PNT
+               IF FUNCTION MOD(LS-Cycle, LS-Width) = 0 THEN
                    DISPLAY " "
+                   WRITE F-Output-LINE FROM LS-Out-LINE
+                   MOVE SPACE TO LS-Out-LINE
+                   SET LS-Out-PNT TO 1
                END-IF
            END-PERFORM.
+           CLOSE F-Output-FILE.
        END-ROUTINE.
 
        CLOSE-FILE-ROUTINE.
