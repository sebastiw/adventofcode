@@ -18,48 +18,63 @@
 
        01 LS-EOF PIC 9(1) VALUE 0.
 
-       01 LS-Stk-TBL OCCURS 15 TIMES.
-         02 LS-Col-REC OCCURS 15 TIMES.
+       01 LS-Stk-TBL OCCURS 100 TIMES.
+         02 LS-Col-REC OCCURS 100 TIMES.
            03 FILLER PIC X VALUE "[".
            03 LS-CHR PIC X.
            03 FILLER PIC X VALUE "]".
            03 FILLER PIC Z.
 
        01 LS-Col-CNT BINARY-CHAR.
-       01 LS-Stack-CNT PIC 9(2) VALUE 0.
+       01 LS-Stack-CNT PIC 9(3) VALUE 0.
 
        01 LS-ReadInst-BOOL PIC 1 VALUE 0.
 
-       01 LS-Instr-CNT PIC 9(3) VALUE 0.
+       01 LS-Instr-CNT PIC 9(6) VALUE 0.
        01 LS-FILLER PIC Z(1).
        01 LS-move-plus-1-NUM PIC 9(2).
-       01 LS-Instr-TBL OCCURS 1 TO 999 TIMES DEPENDING ON LS-Instr-CNT.
+       01 LS-Instr-TBL OCCURS 1 TO 500000 TIMES
+               DEPENDING ON LS-Instr-CNT.
          02 LS-move-NUM PIC 9(2).
-         02 LS-from-NUM PIC 9(2).
-         02 LS-to-NUM PIC 9(2).
+         02 LS-from-NUM PIC 9(3).
+         02 LS-to-NUM PIC 9(3).
 
        01 LS-Temp1-STR PIC X(80) VALUE IS SPACE.
        01 LS-Temp2-STR PIC X(80) VALUE IS SPACE.
        01 LS-COUNT PIC 99 VALUE 1.
-       01 LS-i PIC 9(3) VALUE 0.
+       01 LS-i PIC 9(6) VALUE 0.
        01 LS-j PIC 9(3) VALUE 0.
 
+       01 LS-Diag-STR PIC X(320) VALUE SPACE.
+       01 LS-Diag-PTR PIC 9(3).
+       01 LS-Diag-k PIC 9(3).
+       01 LS-Diag-LEN PIC 9(3).
+
+       01 LS-CM-Sel PIC X(4) VALUE SPACE.
+
+       01 LS-Source-Depth PIC 9(3) VALUE ZERO.
+
+       01 LS-Audit-BOOL PIC 9(1) VALUE 0.
+       01 LS-Audit-k PIC 9(3) VALUE ZERO.
+       01 LS-Audit-Pos PIC 9(3) VALUE ZERO.
+       01 LS-Move-Valid-BOOL PIC 1 VALUE 1.
+
        01 LS-Col-main-TBL.
-         02 LS-Col-TBL OCCURS 15 TIMES.
+         02 LS-Col-TBL OCCURS 100 TIMES.
            03 LS-Column-CNT PIC 9(2) VALUE IS 1.
            03 LS-Col-STR PIC X(80) VALUE IS SPACE.
 
        01 LS-Col-init-TBL.
-         02 LS-INIT-Col-TBL OCCURS 15 TIMES.
+         02 LS-INIT-Col-TBL OCCURS 100 TIMES.
            03 LS-INIT-Column-CNT PIC 9(2) VALUE IS 1.
            03 LS-INIT-Col-STR PIC X(80) VALUE IS SPACE.
 
        LINKAGE SECTION.
-       01 L-Filename PIC X(40) VALUE IS "testinput".
-       01 L-Result-1 PIC X(10) VALUE IS SPACE.
-       01 L-Result-2 PIC X(10) VALUE IS SPACE.
+       COPY "common-linkage.cpy".
+       01 L-Cratemover PIC X(4) VALUE IS SPACE.
 
-       PROCEDURE DIVISION USING L-Filename, L-Result-1, L-Result-2.
+       PROCEDURE DIVISION USING L-Filename, L-Result-1, L-Result-2,
+                                 OPTIONAL L-Cratemover.
 
        MAIN-ROUTINE.
            PERFORM OPEN-FILE-ROUTINE.
@@ -137,35 +152,107 @@
 
        CALCULATE-RESULT-ROUTINE.
            MOVE LS-Col-main-TBL TO LS-Col-init-TBL.
-           PERFORM CALCULATE-RESULT-1-ROUTINE
-               VARYING LS-i FROM 1 UNTIL LS-i > LS-Instr-CNT.
-           PERFORM MOVE-RESULT-ROUTINE.
-           MOVE LS-Temp1-STR TO L-Result-1.
-           MOVE LS-Col-init-TBL TO LS-Col-main-TBL.
-           PERFORM CALCULATE-RESULT-2-ROUTINE
-               VARYING LS-i FROM 1 UNTIL LS-i > LS-Instr-CNT.
-           PERFORM MOVE-RESULT-ROUTINE.
-           MOVE LS-Temp1-STR TO L-Result-2.
+           MOVE SPACE TO LS-CM-Sel.
+           IF ADDRESS OF L-Cratemover NOT = NULL THEN
+               MOVE L-Cratemover TO LS-CM-Sel
+           END-IF.
+           IF LS-CM-Sel = "9001" THEN
+               PERFORM CALCULATE-RESULT-2-ROUTINE
+                   VARYING LS-i FROM 1 UNTIL LS-i > LS-Instr-CNT
+               PERFORM MOVE-RESULT-ROUTINE
+               MOVE LS-Temp1-STR TO L-Result-1
+               MOVE LS-Temp1-STR TO L-Result-2
+               DISPLAY "Final stack diagram (cratemover 9001):"
+               PERFORM DISPLAY-STACK-DIAGRAM-ROUTINE
+           ELSE IF LS-CM-Sel = "9000" THEN
+               PERFORM CALCULATE-RESULT-1-ROUTINE
+                   VARYING LS-i FROM 1 UNTIL LS-i > LS-Instr-CNT
+               PERFORM MOVE-RESULT-ROUTINE
+               MOVE LS-Temp1-STR TO L-Result-1
+               MOVE LS-Temp1-STR TO L-Result-2
+               DISPLAY "Final stack diagram (cratemover 9000):"
+               PERFORM DISPLAY-STACK-DIAGRAM-ROUTINE
+           ELSE
+               PERFORM CALCULATE-RESULT-1-ROUTINE
+                   VARYING LS-i FROM 1 UNTIL LS-i > LS-Instr-CNT
+               PERFORM MOVE-RESULT-ROUTINE
+               MOVE LS-Temp1-STR TO L-Result-1
+               DISPLAY "Final stack diagram (cratemover 9000):"
+               PERFORM DISPLAY-STACK-DIAGRAM-ROUTINE
+               MOVE LS-Col-init-TBL TO LS-Col-main-TBL
+               PERFORM CALCULATE-RESULT-2-ROUTINE
+                   VARYING LS-i FROM 1 UNTIL LS-i > LS-Instr-CNT
+               PERFORM MOVE-RESULT-ROUTINE
+               MOVE LS-Temp1-STR TO L-Result-2
+               DISPLAY "Final stack diagram (cratemover 9001):"
+               PERFORM DISPLAY-STACK-DIAGRAM-ROUTINE
+           END-IF.
        END-ROUTINE.
 
-       CALCULATE-RESULT-1-ROUTINE.
-           MOVE FUNCTION
-               REVERSE(LS-Col-STR(
-               LS-from-NUM(LS-i))(1:LS-move-NUM(LS-i)))
-               TO LS-Temp1-STR.
+       DISPLAY-STACK-DIAGRAM-ROUTINE.
+           PERFORM VARYING LS-i FROM 1 UNTIL LS-i > LS-Col-CNT
+               MOVE SPACES TO LS-Diag-STR
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(LS-Col-STR(LS-i)))
+                   TO LS-Diag-LEN
+               IF LS-Diag-LEN = 0 THEN
+                   DISPLAY "  Stack " LS-i ": (empty)"
+               ELSE
+                   SET LS-Diag-PTR TO 1
+                   PERFORM VARYING LS-Diag-k FROM 1
+                           UNTIL LS-Diag-k > LS-Diag-LEN
+                       STRING "[" LS-Col-STR(LS-i)(LS-Diag-k:1) "] "
+                           INTO LS-Diag-STR
+                           WITH POINTER LS-Diag-PTR
+                   END-PERFORM
+                   DISPLAY "  Stack " LS-i ": "
+                           FUNCTION TRIM(LS-Diag-STR)
+               END-IF
+           END-PERFORM.
+       END-ROUTINE.
 
-           PERFORM MOVE-CRATE-ROUTINE.
+       CALCULATE-RESULT-1-ROUTINE.
+           SET LS-Audit-BOOL TO 0.
+           PERFORM CHECK-MOVE-DEPTH-ROUTINE.
+           IF LS-Move-Valid-BOOL = 1 THEN
+               MOVE FUNCTION
+                   REVERSE(LS-Col-STR(
+                   LS-from-NUM(LS-i))(1:LS-move-NUM(LS-i)))
+                   TO LS-Temp1-STR
+               PERFORM MOVE-CRATE-ROUTINE
+           END-IF.
        END-ROUTINE.
 
        CALCULATE-RESULT-2-ROUTINE.
-           MOVE LS-Col-STR(
-               LS-from-NUM(LS-i))(1:LS-move-NUM(LS-i))
-               TO LS-Temp1-STR.
+           SET LS-Audit-BOOL TO 1.
+           PERFORM CHECK-MOVE-DEPTH-ROUTINE.
+           IF LS-Move-Valid-BOOL = 1 THEN
+               MOVE LS-Col-STR(
+                   LS-from-NUM(LS-i))(1:LS-move-NUM(LS-i))
+                   TO LS-Temp1-STR
+               PERFORM MOVE-CRATE-ROUTINE
+           END-IF.
+       END-ROUTINE.
 
-           PERFORM MOVE-CRATE-ROUTINE.
+       CHECK-MOVE-DEPTH-ROUTINE.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(
+               LS-Col-STR(LS-from-NUM(LS-i))))
+               TO LS-Source-Depth.
+           IF LS-move-NUM(LS-i) > LS-Source-Depth THEN
+               DISPLAY "WARNING: instruction " LS-i " moves "
+                       LS-move-NUM(LS-i) " crate(s) from stack "
+                       LS-from-NUM(LS-i) " but it only holds "
+                       LS-Source-Depth " - instruction skipped"
+               SET LS-Move-Valid-BOOL TO 0
+           ELSE
+               SET LS-Move-Valid-BOOL TO 1
+           END-IF.
        END-ROUTINE.
 
        MOVE-CRATE-ROUTINE.
+           IF LS-Audit-BOOL = 1 THEN
+               PERFORM CRATE-MOVE-AUDIT-ROUTINE
+           END-IF.
+
            SET LS-COUNT TO 1.
 
            STRING LS-Temp1-STR(1:LS-move-NUM(LS-i))
@@ -179,6 +266,16 @@
                TO LS-Col-STR(LS-from-NUM(LS-i)).
        END-ROUTINE.
 
+       CRATE-MOVE-AUDIT-ROUTINE.
+           PERFORM VARYING LS-Audit-k FROM 1
+                   UNTIL LS-Audit-k > LS-move-NUM(LS-i)
+               COMPUTE LS-Audit-Pos = LS-Audit-k
+               DISPLAY "  CRATE MOVE: '" LS-Temp1-STR(LS-Audit-k:1)
+                       "' stack " LS-from-NUM(LS-i) " -> stack "
+                       LS-to-NUM(LS-i) " position " LS-Audit-Pos
+           END-PERFORM.
+       END-ROUTINE.
+
        MOVE-RESULT-ROUTINE.
            PERFORM VARYING LS-i FROM 1 UNTIL LS-i > LS-Col-CNT
                MOVE LS-Col-STR(LS-i)(1:1) TO LS-Temp1-STR(LS-i:1)
