@@ -6,6 +6,9 @@
            SELECT F-input-FILE
            ASSIGN TO WS-Filename
            ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT F-Trace-FILE
+           ASSIGN TO "rope.trace"
+           ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
        FD F-input-FILE.
@@ -14,53 +17,93 @@
          05 FILLER PIC Z.
          05 F-Distance PIC Z(3).
 
+       FD F-Trace-FILE.
+       01 F-Trace-LINE PIC X(80).
+
        WORKING-STORAGE SECTION.
        01 WS-Filename PIC X(40) VALUE IS "testinput".
 
        LOCAL-STORAGE SECTION.
        01 LS-EOF PIC 9(1) VALUE 0.
 
-       01 LS-Knots CONSTANT 11.
-       01 LS-Offset CONSTANT 5000.
-       01 LS-Grid-Size CONSTANT 10000.
+       01 LS-Knots PIC 9(4) VALUE 11.
+       01 LS-Report-Knot-1 PIC 9(4) VALUE 2.
+       01 LS-Report-Knot-2 PIC 9(4) VALUE 10.
 
-       01 LS-Rope OCCURS LS-Knots TIMES.
-         02 LS-X PIC S9(3) VALUE IS ZERO.
-         02 LS-Y PIC S9(3) VALUE IS ZERO.
+       01 LS-Rope OCCURS 1 TO 1000 TIMES DEPENDING ON LS-Knots.
+         02 LS-X PIC S9(5) VALUE IS ZERO.
+         02 LS-Y PIC S9(5) VALUE IS ZERO.
 
-       01 LS-Num-Visited PIC 9(5) OCCURS LS-Knots TIMES.
-       01 LS-History
-                                        OCCURS LS-Grid-Size TIMES.
-         02 LS-H-Rows
-                                        OCCURS LS-Grid-Size TIMES.
-            03 LS-Visited PIC 1 OCCURS LS-Knots TIMES VALUE 0.
+       01 LS-Num-Visited PIC 9(7) OCCURS 1 TO 1000 TIMES
+                                   DEPENDING ON LS-Knots.
+       01 LS-Found-BOOL PIC 1 VALUE 0.
+       01 LS-Visited-CNT PIC 9(7) VALUE 0.
+       01 LS-Visited-TBL.
+         02 LS-Visited-REC OCCURS 1 TO 2000000 TIMES
+                            DEPENDING ON LS-Visited-CNT
+                            INDEXED BY VX1.
+            03 LS-VX PIC S9(5) VALUE ZERO.
+            03 LS-VY PIC S9(5) VALUE ZERO.
+            03 LS-VK PIC 9(4) VALUE ZERO.
 
        01 LS-Distance PIC 9(3).
-       01 LS-i PIC 9(3).
-       01 LS-j PIC 9(2).
-       01 LS-k PIC 9(2).
-       01 LS-tmp-Rope OCCURS LS-Knots TIMES.
-           02 LS-X-tmp PIC S9(3).
-           02 LS-Y-tmp PIC S9(3).
+       01 LS-i PIC 9(7).
+       01 LS-j PIC 9(4).
+       01 LS-k PIC 9(7).
+       01 LS-Min-X PIC S9(5) VALUE 0.
+       01 LS-Max-X PIC S9(5) VALUE 0.
+       01 LS-Min-Y PIC S9(5) VALUE 0.
+       01 LS-Max-Y PIC S9(5) VALUE 0.
+       01 LS-Path-X PIC S9(5) VALUE 0.
+       01 LS-Path-Y PIC S9(5) VALUE 0.
+       01 LS-Move-CNT PIC 9(7) VALUE 0.
+       01 LS-Rule-Name PIC X(12) VALUE SPACE.
+       01 LS-tmp-Rope OCCURS 1 TO 1000 TIMES DEPENDING ON LS-Knots.
+           02 LS-X-tmp PIC S9(5).
+           02 LS-Y-tmp PIC S9(5).
 
        LINKAGE SECTION.
-       01 L-Filename PIC X(40) VALUE IS "testinput".
-       01 L-Result-1 PIC X(10) VALUE IS SPACE.
-       01 L-Result-2 PIC X(10) VALUE IS SPACE.
+       COPY "common-linkage.cpy".
+       01 L-Knots PIC 9(4) VALUE ZERO.
+       01 L-Report-Knot-1 PIC 9(4) VALUE ZERO.
+       01 L-Report-Knot-2 PIC 9(4) VALUE ZERO.
 
-       PROCEDURE DIVISION USING L-Filename, L-Result-1, L-Result-2.
+       PROCEDURE DIVISION USING L-Filename, L-Result-1, L-Result-2,
+                                 OPTIONAL L-Knots,
+                                 OPTIONAL L-Report-Knot-1,
+                                 OPTIONAL L-Report-Knot-2.
        MAIN-ROUTINE.
+           IF ADDRESS OF L-Knots NOT = NULL THEN
+               IF L-Knots NOT = ZERO THEN
+                   MOVE L-Knots TO LS-Knots
+               END-IF
+           END-IF.
+           IF ADDRESS OF L-Report-Knot-1 NOT = NULL THEN
+               IF L-Report-Knot-1 NOT = ZERO THEN
+                   MOVE L-Report-Knot-1 TO LS-Report-Knot-1
+               END-IF
+           END-IF.
+           IF ADDRESS OF L-Report-Knot-2 NOT = NULL THEN
+               IF L-Report-Knot-2 NOT = ZERO THEN
+                   MOVE L-Report-Knot-2 TO LS-Report-Knot-2
+               END-IF
+           END-IF.
+           IF LS-Report-Knot-1 > LS-Knots THEN
+               MOVE LS-Knots TO LS-Report-Knot-1
+           END-IF.
+           IF LS-Report-Knot-2 > LS-Knots THEN
+               MOVE LS-Knots TO LS-Report-Knot-2
+           END-IF.
+
            PERFORM VARYING LS-j FROM 1 UNTIL LS-j > LS-Knots
-               SET LS-Num-Visited(LS-j) TO 1
-               SET LS-Visited(0+LS-Offset,
-                              0+LS-Offset,
-                              LS-j) TO 1
+               PERFORM VISITED-CHECK-ROUTINE
            END-PERFORM.
 
            PERFORM OPEN-FILE-ROUTINE.
            PERFORM READ-LINE-ROUTINE TEST AFTER UNTIL LS-EOF = 1.
            PERFORM CLOSE-FILE-ROUTINE.
            PERFORM MOVE-RESULT-ROUTINE.
+           PERFORM DISPLAY-PATH-ROUTINE.
            EXIT PROGRAM.
            STOP RUN.
        END-ROUTINE.
@@ -68,6 +111,7 @@
        OPEN-FILE-ROUTINE.
            MOVE L-Filename TO WS-Filename.
            OPEN INPUT F-input-FILE.
+           OPEN OUTPUT F-Trace-FILE.
        END-ROUTINE.
 
        READ-LINE-ROUTINE.
@@ -100,6 +144,7 @@
            PERFORM
                VARYING LS-i FROM 1
                UNTIL LS-i > LS-Distance
+               ADD 1 TO LS-Move-CNT
                PERFORM MOVE-T-ONE-ROUTINE
                    VARYING LS-j FROM 2
                    UNTIL LS-j > LS-Knots
@@ -114,63 +159,145 @@
 
            EVALUATE LS-X-Tmp(LS-j) ALSO LS-Y-Tmp(LS-j)
                WHEN 1 ALSO 1
-                   CONTINUE
+                   MOVE "ADJACENT" TO LS-Rule-Name
                WHEN 1 ALSO 0
-                   CONTINUE
+                   MOVE "ADJACENT" TO LS-Rule-Name
                WHEN 1 ALSO -1
-                   CONTINUE
+                   MOVE "ADJACENT" TO LS-Rule-Name
                WHEN 0 ALSO 1
-                   CONTINUE
+                   MOVE "ADJACENT" TO LS-Rule-Name
                WHEN 0 ALSO 0
-                   CONTINUE
+                   MOVE "ADJACENT" TO LS-Rule-Name
                WHEN 0 ALSO -1
-                   CONTINUE
+                   MOVE "ADJACENT" TO LS-Rule-Name
                WHEN -1 ALSO 1
-                   CONTINUE
+                   MOVE "ADJACENT" TO LS-Rule-Name
                WHEN -1 ALSO 0
-                   CONTINUE
+                   MOVE "ADJACENT" TO LS-Rule-Name
                WHEN -1 ALSO -1
-                   CONTINUE
+                   MOVE "ADJACENT" TO LS-Rule-Name
                WHEN > 0 ALSO > 0
                    SUBTRACT 1 FROM LS-X(LS-j)
                    SUBTRACT 1 FROM LS-Y(LS-j)
+                   MOVE "DIAG-DR" TO LS-Rule-Name
                WHEN < 0 ALSO < 0
                    ADD 1 TO LS-X(LS-j)
                    ADD 1 TO LS-Y(LS-j)
+                   MOVE "DIAG-UL" TO LS-Rule-Name
                WHEN > 0 ALSO < 0
                    SUBTRACT 1 FROM LS-X(LS-j)
                    ADD 1 TO LS-Y(LS-j)
+                   MOVE "DIAG-DL" TO LS-Rule-Name
                WHEN < 0 ALSO > 0
                    ADD 1 TO LS-X(LS-j)
                    SUBTRACT 1 FROM LS-Y(LS-j)
+                   MOVE "DIAG-UR" TO LS-Rule-Name
 
                WHEN > 0 ALSO ANY
                    SUBTRACT 1 FROM LS-X(LS-j)
+                   MOVE "STRAIGHT-X-DOWN" TO LS-Rule-Name
                WHEN < 0 ALSO ANY
                    ADD 1 TO LS-X(LS-j)
+                   MOVE "STRAIGHT-X-UP" TO LS-Rule-Name
                WHEN ANY ALSO > 0
                    SUBTRACT 1 FROM LS-Y(LS-j)
+                   MOVE "STRAIGHT-Y-DOWN" TO LS-Rule-Name
                WHEN ANY ALSO < 0
                    ADD 1 TO LS-Y(LS-j)
+                   MOVE "STRAIGHT-Y-UP" TO LS-Rule-Name
            END-EVALUATE.
 
-           IF LS-Visited(LS-Y(LS-j)+LS-Offset,
-                         LS-X(LS-j)+LS-Offset,
-                         LS-j) = 0 THEN
-               SET LS-Visited(LS-Y(LS-j)+LS-Offset,
-                              LS-X(LS-j)+LS-Offset,
-                              LS-j) TO 1
+           STRING "move=" DELIMITED BY SIZE
+                  LS-Move-CNT DELIMITED BY SIZE
+                  " knot=" DELIMITED BY SIZE
+                  LS-j DELIMITED BY SIZE
+                  " rule=" DELIMITED BY SIZE
+                  LS-Rule-Name DELIMITED BY SPACE
+               INTO F-Trace-LINE.
+           WRITE F-Trace-LINE.
+
+           PERFORM VISITED-CHECK-ROUTINE.
+       END-ROUTINE.
+
+       VISITED-CHECK-ROUTINE.
+           SET LS-Found-BOOL TO 0.
+           SET VX1 TO 1.
+           SEARCH LS-Visited-REC
+               AT END
+                   CONTINUE
+               WHEN LS-VX(VX1) = LS-X(LS-j)
+                AND LS-VY(VX1) = LS-Y(LS-j)
+                AND LS-VK(VX1) = LS-j
+                   SET LS-Found-BOOL TO 1
+           END-SEARCH.
+           IF LS-Found-BOOL = 0 THEN
+               ADD 1 TO LS-Visited-CNT
+               MOVE LS-X(LS-j) TO LS-VX(LS-Visited-CNT)
+               MOVE LS-Y(LS-j) TO LS-VY(LS-Visited-CNT)
+               MOVE LS-j TO LS-VK(LS-Visited-CNT)
                ADD 1 TO LS-Num-Visited(LS-j)
            END-IF.
        END-ROUTINE.
 
        MOVE-RESULT-ROUTINE.
-           MOVE LS-Num-Visited(2)  TO L-Result-1.
-           MOVE LS-Num-Visited(10) TO L-Result-2.
+           MOVE LS-Num-Visited(LS-Report-Knot-1) TO L-Result-1.
+           MOVE LS-Num-Visited(LS-Report-Knot-2) TO L-Result-2.
+       END-ROUTINE.
+
+       DISPLAY-PATH-ROUTINE.
+           SET LS-Min-X TO 0.
+           SET LS-Max-X TO 0.
+           SET LS-Min-Y TO 0.
+           SET LS-Max-Y TO 0.
+           PERFORM VARYING LS-i FROM 1 UNTIL LS-i > LS-Visited-CNT
+               IF LS-VK(LS-i) = LS-Report-Knot-2 THEN
+                   IF LS-VX(LS-i) < LS-Min-X THEN
+                       SET LS-Min-X TO LS-VX(LS-i)
+                   END-IF
+                   IF LS-VX(LS-i) > LS-Max-X THEN
+                       SET LS-Max-X TO LS-VX(LS-i)
+                   END-IF
+                   IF LS-VY(LS-i) < LS-Min-Y THEN
+                       SET LS-Min-Y TO LS-VY(LS-i)
+                   END-IF
+                   IF LS-VY(LS-i) > LS-Max-Y THEN
+                       SET LS-Max-Y TO LS-VY(LS-i)
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+           DISPLAY "Path of knot " LS-Report-Knot-2 " ("
+                   FUNCTION TRIM(LS-Num-Visited(LS-Report-Knot-2))
+                   " cells visited):".
+           PERFORM VARYING LS-Path-Y FROM LS-Max-Y BY -1
+                   UNTIL LS-Path-Y < LS-Min-Y
+               PERFORM VARYING LS-Path-X FROM LS-Min-X
+                       UNTIL LS-Path-X > LS-Max-X
+                   PERFORM CHECK-PATH-CELL-ROUTINE
+                   IF LS-Found-BOOL = 1 THEN
+                       DISPLAY "#" NO ADVANCING
+                   ELSE
+                       DISPLAY "." NO ADVANCING
+                   END-IF
+               END-PERFORM
+               DISPLAY " "
+           END-PERFORM.
+       END-ROUTINE.
+
+       CHECK-PATH-CELL-ROUTINE.
+           SET LS-Found-BOOL TO 0.
+           PERFORM VARYING LS-k FROM 1 UNTIL LS-k > LS-Visited-CNT
+               IF LS-VK(LS-k) = LS-Report-Knot-2
+                AND LS-VX(LS-k) = LS-Path-X
+                AND LS-VY(LS-k) = LS-Path-Y THEN
+                   SET LS-Found-BOOL TO 1
+               END-IF
+           END-PERFORM.
        END-ROUTINE.
 
        CLOSE-FILE-ROUTINE.
            CLOSE F-input-FILE.
+           CLOSE F-Trace-FILE.
        END-ROUTINE.
 
        END PROGRAM rope.
