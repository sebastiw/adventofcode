@@ -19,11 +19,16 @@
 
        01 LS-H PIC X(80).
        01 LS-T PIC X(80).
+       01 LS-T-LEN PIC 9(3).
+       01 LS-Parse-PTR PIC 9(3).
+       01 LS-Items-Max-CONST PIC 9(4) VALUE 2000.
 
-       01 LS-i PIC 9(4).
-       01 LS-Current-Monkey PIC 9.
-       01 LS-Receiver PIC 9.
+       01 LS-i PIC 9(7).
+       01 LS-Current-Monkey PIC 9(3).
+       01 LS-Receiver PIC 9(3).
        01 LS-Common-Divisor PIC 9(15) VALUE 1.
+       01 LS-Common-Divisor-Warn PIC 9(15)
+                                 VALUE 10000000000000.
 
        01 LS-P1 PIC 9(25).
        01 LS-P2 PIC 9(25).
@@ -31,71 +36,112 @@
        01 LS-D PIC 9(5).
        01 LS-Round PIC 9(5).
        01 LS-Rounds PIC 9(5).
+       01 LS-Rounds-1 PIC 9(5) VALUE 20.
+       01 LS-Rounds-2 PIC 9(5) VALUE 10000.
+       01 LS-Relief-Divisor PIC 9(5) VALUE 3.
+       01 LS-Apply-Relief-BOOL PIC 1 VALUE 0.
        01 LS-Highest-1 PIC 9(10) VALUE 0.
        01 LS-Highest-2 PIC 9(10) VALUE 0.
        01 LS-Result PIC 9(15) VALUE 0.
 
-       01 LS-Monkey-CNT PIC 9 VALUE IS 1.
+       01 LS-Throw-CNT PIC 9(7) VALUE 0.
+       01 LS-Throw-Max CONSTANT 1000000.
+       01 LS-Throw-Overflow-BOOL PIC 1 VALUE 0.
+       01 LS-Throw-TBL.
+           05 LS-Throw-REC OCCURS 1 TO 1000000 TIMES
+                           DEPENDING ON LS-Throw-CNT.
+               10 LS-Throw-Round PIC 9(5).
+               10 LS-Throw-From PIC 9(3).
+               10 LS-Throw-To PIC 9(3).
+               10 LS-Throw-Worry PIC 9(25).
+
+       01 LS-Monkey-CNT PIC 9(3) VALUE IS 1.
        01 LS-Monkey-TBL.
-           05 LS-Monkey OCCURS 10 TIMES.
-               10 LS-Monkey-IDX PIC 9.
+           05 LS-Monkey OCCURS 100 TIMES.
+               10 LS-Monkey-IDX PIC 9(3).
                10 LS-Items-CNT PIC 9(4) VALUE IS 0.
                10 LS-Inspected-CNT PIC 9(10) VALUE IS 0.
-               10 LS-Items OCCURS 100 TIMES.
+               10 LS-Items OCCURS 2000 TIMES.
                     15 LS-Item  PIC 9(25).
                10 LS-Operation.
-                    15 LS-Result-In   PIC X(3).
-                    15 LS-Parameter-1 PIC X(3).
+                    15 LS-Result-In   PIC X(10).
+                    15 LS-Parameter-1 PIC X(10).
                     15 LS-Op          PIC X(1).
-                    15 LS-Parameter-2 PIC X(3).
-               10 LS-Test-Divisable PIC 9(5).
-               10 LS-Test-True  PIC 9.
-               10 LS-Test-False PIC 9.
+                    15 LS-Parameter-2 PIC X(10).
+               10 LS-Test-Divisable PIC 9(9).
+               10 LS-Test-True  PIC 9(3).
+               10 LS-Test-False PIC 9(3).
 
        01 LS-Monkey-TBL-INIT.
-           05 LS-Monkey-tmp OCCURS 10 TIMES.
-               10 LS-Monkey-IDX-tmp PIC 9.
+           05 LS-Monkey-tmp OCCURS 100 TIMES.
+               10 LS-Monkey-IDX-tmp PIC 9(3).
                10 LS-Items-CNT-tmp PIC 9(4) VALUE IS 0.
                10 LS-Inspected-CNT-tmp PIC 9(10) VALUE IS 0.
-               10 LS-Items-tmp OCCURS 100 TIMES.
+               10 LS-Items-tmp OCCURS 2000 TIMES.
                     15 LS-Item-tmp  PIC 9(25).
                10 LS-Operation-tmp.
-                    15 LS-Result-In-tmp   PIC X(3).
-                    15 LS-Parameter-1-tmp PIC X(3).
+                    15 LS-Result-In-tmp   PIC X(10).
+                    15 LS-Parameter-1-tmp PIC X(10).
                     15 LS-Op-tmp          PIC X(1).
-                    15 LS-Parameter-2-tmp PIC X(3).
-               10 LS-Test-Divisable-tmp PIC 9(5).
-               10 LS-Test-True-tmp  PIC 9.
-               10 LS-Test-False-tmp PIC 9.
+                    15 LS-Parameter-2-tmp PIC X(10).
+               10 LS-Test-Divisable-tmp PIC 9(9).
+               10 LS-Test-True-tmp  PIC 9(3).
+               10 LS-Test-False-tmp PIC 9(3).
 
 
        LINKAGE SECTION.
-       01 L-Filename PIC X(40) VALUE IS "testinput".
-       01 L-Result-1 PIC X(15) VALUE IS SPACE.
-       01 L-Result-2 PIC X(15) VALUE IS SPACE.
-
-       PROCEDURE DIVISION USING L-Filename, L-Result-1, L-Result-2.
+       COPY "common-linkage.cpy".
+       01 L-Rounds-1 PIC 9(5) VALUE ZERO.
+       01 L-Rounds-2 PIC 9(5) VALUE ZERO.
+       01 L-Relief-Divisor PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION USING L-Filename, L-Result-1, L-Result-2,
+                                 OPTIONAL L-Rounds-1,
+                                 OPTIONAL L-Rounds-2,
+                                 OPTIONAL L-Relief-Divisor.
        MAIN-ROUTINE.
+           IF ADDRESS OF L-Rounds-1 NOT = NULL THEN
+               IF L-Rounds-1 NOT = ZERO THEN
+                   MOVE L-Rounds-1 TO LS-Rounds-1
+               END-IF
+           END-IF.
+           IF ADDRESS OF L-Rounds-2 NOT = NULL THEN
+               IF L-Rounds-2 NOT = ZERO THEN
+                   MOVE L-Rounds-2 TO LS-Rounds-2
+               END-IF
+           END-IF.
+           IF ADDRESS OF L-Relief-Divisor NOT = NULL THEN
+               IF L-Relief-Divisor NOT = ZERO THEN
+                   MOVE L-Relief-Divisor TO LS-Relief-Divisor
+               END-IF
+           END-IF.
+
            PERFORM OPEN-FILE-ROUTINE.
            PERFORM READ-LINE-ROUTINE TEST AFTER UNTIL LS-EOF = 1.
            PERFORM CLOSE-FILE-ROUTINE.
 
            MOVE LS-Monkey-TBL TO LS-Monkey-TBL-INIT
-           SET LS-Rounds TO 20
+           SET LS-Rounds TO LS-Rounds-1
+           SET LS-Apply-Relief-BOOL TO 1
 
            PERFORM CALCULATE-ROUND-ROUTINE
                VARYING LS-Round FROM 1
                UNTIL LS-Round > LS-Rounds.
 
            PERFORM MOVE-RESULT-ROUTINE.
+           PERFORM DISPLAY-THROW-LEDGER-ROUTINE.
            MOVE LS-Monkey-TBL-INIT TO LS-Monkey-TBL
-           SET LS-Rounds TO 10000
+           SET LS-Rounds TO LS-Rounds-2
+           SET LS-Apply-Relief-BOOL TO 0
+           SET LS-Throw-CNT TO 0
+           SET LS-Throw-Overflow-BOOL TO 0
 
            PERFORM CALCULATE-ROUND-ROUTINE
                VARYING LS-Round FROM 1
                UNTIL LS-Round > LS-Rounds.
 
            PERFORM MOVE-RESULT-ROUTINE.
+           PERFORM DISPLAY-THROW-LEDGER-ROUTINE.
            EXIT PROGRAM.
            STOP RUN.
        END-ROUTINE.
@@ -121,24 +167,26 @@
 
            EVALUATE LS-H
                WHEN "  Starting items"
-                   UNSTRING LS-T
-                       DELIMITED BY ALL ", "
-                       INTO LS-Item(LS-Monkey-CNT, 1),
-                            LS-Item(LS-Monkey-CNT, 2),
-                            LS-Item(LS-Monkey-CNT, 3),
-                            LS-Item(LS-Monkey-CNT, 4),
-                            LS-Item(LS-Monkey-CNT, 5),
-                            LS-Item(LS-Monkey-CNT, 6),
-                            LS-Item(LS-Monkey-CNT, 7),
-                            LS-Item(LS-Monkey-CNT, 8),
-                            LS-Item(LS-Monkey-CNT, 9)
-                   PERFORM TEST AFTER
-                           VARYING LS-i FROM 1
-                           UNTIL LS-Item(LS-Monkey-CNT, LS-i) = 0
-                       CONTINUE
+                   MOVE FUNCTION LENGTH(FUNCTION TRIM(LS-T))
+                       TO LS-T-LEN
+                   SET LS-Parse-PTR TO 1
+                   SET LS-Items-CNT(LS-Monkey-CNT) TO 0
+                   PERFORM UNTIL LS-Parse-PTR > LS-T-LEN
+                           OR LS-Items-CNT(LS-Monkey-CNT)
+                              >= LS-Items-Max-CONST
+                       ADD 1 TO LS-Items-CNT(LS-Monkey-CNT)
+                       UNSTRING LS-T
+                           DELIMITED BY ", "
+                           INTO LS-Item(LS-Monkey-CNT,
+                                LS-Items-CNT(LS-Monkey-CNT))
+                           WITH POINTER LS-Parse-PTR
                    END-PERFORM
-                   SUBTRACT 1 FROM LS-i
-                       GIVING LS-Items-CNT(LS-Monkey-CNT)
+                   IF LS-Parse-PTR <= LS-T-LEN THEN
+                       DISPLAY "WARNING: monkey " LS-Monkey-CNT
+                               " has more than "
+                               LS-Items-Max-CONST
+                               " starting items - extra items ignored"
+                   END-IF
 
                WHEN "  Operation"
                    UNSTRING LS-T(2:)
@@ -152,6 +200,11 @@
                    MOVE LS-T(14:) TO LS-Test-Divisable(LS-Monkey-CNT)
                    MULTIPLY LS-Test-Divisable(LS-Monkey-CNT)
                        BY LS-Common-Divisor
+                   IF LS-Common-Divisor > LS-Common-Divisor-Warn THEN
+                       DISPLAY "WARNING: LS-Common-Divisor "
+                               LS-Common-Divisor
+                               " is approaching its PIC 9(15) capacity"
+                   END-IF
                WHEN "    If true"
                    MOVE LS-T(17:) TO LS-Test-True(LS-Monkey-CNT)
                WHEN "    If false"
@@ -208,8 +261,8 @@
                        DISPLAY "Unknown Op: ", LS-Op(LS-Current-Monkey)
                END-EVALUATE
 
-               IF LS-Rounds = 20 THEN
-                   DIVIDE LS-P2 BY 3 GIVING LS-P2
+               IF LS-Apply-Relief-BOOL = 1 THEN
+                   DIVIDE LS-P2 BY LS-Relief-Divisor GIVING LS-P2
                ELSE
                    COMPUTE LS-P2 = FUNCTION
                        MOD(LS-P2, LS-Common-Divisor)
@@ -232,10 +285,26 @@
                MOVE LS-P2 TO LS-Item(LS-Receiver,
                                      LS-Items-CNT(LS-Receiver))
                SET LS-Item(LS-Current-Monkey, LS-i) TO 0
+               PERFORM LOG-THROW-ROUTINE
            END-PERFORM.
            SET LS-Items-CNT(LS-Current-Monkey) TO 0.
        END-ROUTINE.
 
+       LOG-THROW-ROUTINE.
+           IF LS-Throw-CNT >= LS-Throw-Max THEN
+               IF LS-Throw-Overflow-BOOL = 0 THEN
+                   DISPLAY "Throw ledger full, no further logging"
+                   SET LS-Throw-Overflow-BOOL TO 1
+               END-IF
+           ELSE
+               ADD 1 TO LS-Throw-CNT
+               MOVE LS-Round TO LS-Throw-Round(LS-Throw-CNT)
+               MOVE LS-Current-Monkey TO LS-Throw-From(LS-Throw-CNT)
+               MOVE LS-Receiver TO LS-Throw-To(LS-Throw-CNT)
+               MOVE LS-P2 TO LS-Throw-Worry(LS-Throw-CNT)
+           END-IF.
+       END-ROUTINE.
+
        MOVE-RESULT-ROUTINE.
            SET LS-Highest-1 TO 0
            SET LS-Highest-2 TO 0
@@ -257,13 +326,23 @@
 
            MULTIPLY LS-Highest-1 BY LS-Highest-2 GIVING LS-Result.
 
-           IF LS-Rounds = 20 THEN
+           IF LS-Apply-Relief-BOOL = 1 THEN
                MOVE LS-Result TO L-Result-1
            ELSE
                MOVE LS-Result TO L-Result-2
            END-IF.
        END-ROUTINE.
 
+       DISPLAY-THROW-LEDGER-ROUTINE.
+           DISPLAY "Throw ledger (" LS-Throw-CNT " throws):".
+           PERFORM VARYING LS-i FROM 1 UNTIL LS-i > LS-Throw-CNT
+               DISPLAY "  round " LS-Throw-Round(LS-i)
+                       " monkey " LS-Throw-From(LS-i)
+                       " -> monkey " LS-Throw-To(LS-i)
+                       " worry=" LS-Throw-Worry(LS-i)
+           END-PERFORM.
+       END-ROUTINE.
+
        CLOSE-FILE-ROUTINE.
            CLOSE F-input-FILE.
        END-ROUTINE.
