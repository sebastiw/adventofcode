@@ -19,7 +19,9 @@
        01 LS-EOF PIC 9(1) VALUE 0.
        01 LS-EOL PIC 9(1) VALUE 0.
 
-       01 LS-COMPARE-LEN CONSTANT 14.
+       01 LS-COMPARE-LEN-1 CONSTANT 4.
+       01 LS-COMPARE-LEN-2 PIC 9(4) VALUE 14.
+       01 LS-Check-Len PIC 9(4) VALUE 14.
 
        01 LS-line-CNT PIC 9(4) VALUE 1.
        01 LS-line-PNT PIC 9(4) VALUE 1.
@@ -30,14 +32,34 @@
        01 LS-duplicate-CNT PIC 99 VALUE 2.
        01 LS-i PIC 99 VALUE 0.
 
+       01 LS-Marker1-BOOL PIC 9(1) VALUE 0.
+       01 LS-Marker2-BOOL PIC 9(1) VALUE 0.
+       01 LS-Marker1-Pos PIC 9(4) VALUE 0.
+       01 LS-Marker2-Pos PIC 9(4) VALUE 0.
+
+       01 LS-All-Markers-BOOL PIC 9(1) VALUE 0.
+       01 LS-Window-Pos PIC 9(4) VALUE 0.
+
 
        LINKAGE SECTION.
-       01 L-Filename PIC X(40) VALUE IS "testinput".
-       01 L-Result-1 PIC X(10) VALUE IS SPACE.
-       01 L-Result-2 PIC X(10) VALUE IS SPACE.
+       COPY "common-linkage.cpy".
+       01 L-All-Markers PIC X(1) VALUE IS SPACE.
+       01 L-Window-Len PIC 9(4) VALUE ZERO.
 
-       PROCEDURE DIVISION USING L-Filename, L-Result-1, L-Result-2.
+       PROCEDURE DIVISION USING L-Filename, L-Result-1, L-Result-2,
+                                 OPTIONAL L-All-Markers,
+                                 OPTIONAL L-Window-Len.
        MAIN-ROUTINE.
+           IF ADDRESS OF L-All-Markers NOT = NULL THEN
+               IF L-All-Markers = "Y" THEN
+                   SET LS-All-Markers-BOOL TO 1
+               END-IF
+           END-IF.
+           IF ADDRESS OF L-Window-Len NOT = NULL THEN
+               IF L-Window-Len NOT = ZERO THEN
+                   MOVE L-Window-Len TO LS-COMPARE-LEN-2
+               END-IF
+           END-IF.
            PERFORM OPEN-FILE-ROUTINE.
            PERFORM READ-LINE-ROUTINE UNTIL LS-EOF = 1 OR LS-EOL = 1.
            PERFORM CLOSE-FILE-ROUTINE.
@@ -68,24 +90,50 @@
                END-IF
                MOVE FileLine(LS-line-PNT:1)
                    TO LS-buffer-STR(LS-buffer-PNT:1)
-               PERFORM CHECK-DUPLICATES-ROUTINE
+
+               IF LS-Marker1-BOOL = 0 THEN
+                   MOVE LS-COMPARE-LEN-1 TO LS-Check-Len
+                   PERFORM CHECK-DUPLICATES-ROUTINE
+                   IF LS-duplicates-BOOL = 0 THEN
+                       SET LS-Marker1-BOOL TO 1
+                       COMPUTE LS-Marker1-Pos = LS-buffer-PNT - 1
+                   END-IF
+               END-IF
+
+               IF LS-Marker2-BOOL = 0 OR LS-All-Markers-BOOL = 1 THEN
+                   MOVE LS-COMPARE-LEN-2 TO LS-Check-Len
+                   PERFORM CHECK-DUPLICATES-ROUTINE
+                   IF LS-duplicates-BOOL = 0 THEN
+                       IF LS-Marker2-BOOL = 0 THEN
+                           SET LS-Marker2-BOOL TO 1
+                           COMPUTE LS-Marker2-Pos = LS-buffer-PNT - 1
+                       END-IF
+                       IF LS-All-Markers-BOOL = 1 THEN
+                           COMPUTE LS-Window-Pos = LS-buffer-PNT - 1
+                           DISPLAY "Duplicate-free " LS-COMPARE-LEN-2
+                                   "-char window ends at "
+                                   LS-Window-Pos
+                       END-IF
+                   END-IF
+               END-IF
+
                ADD 1 TO LS-buffer-PNT
-               IF LS-duplicates-BOOL = 0 THEN
-                   SUBTRACT 1 FROM LS-line-PNT
-                   NEXT SENTENCE
+               IF LS-Marker1-BOOL = 1 AND LS-Marker2-BOOL = 1
+                       AND LS-All-Markers-BOOL = 0 THEN
+                   SET LS-EOL TO 1
                END-IF
            END-PERFORM.
        END-ROUTINE.
 
        CHECK-DUPLICATES-ROUTINE.
            SET LS-duplicates-BOOL TO 0.
-           IF LS-buffer-PNT > LS-COMPARE-LEN THEN
-               SUBTRACT LS-COMPARE-LEN FROM LS-buffer-PNT
+           IF LS-buffer-PNT > LS-Check-Len THEN
+               SUBTRACT LS-Check-Len FROM LS-buffer-PNT
                    GIVING LS-buffer-offset
-               PERFORM VARYING LS-i FROM 0 UNTIL LS-i >= LS-COMPARE-LEN
+               PERFORM VARYING LS-i FROM 0 UNTIL LS-i >= LS-Check-Len
                    SET LS-duplicate-CNT TO 0
                    INSPECT
-                       LS-buffer-STR(LS-buffer-offset:LS-COMPARE-LEN)
+                       LS-buffer-STR(LS-buffer-offset:LS-Check-Len)
                        TALLYING LS-duplicate-CNT
                        FOR ALL LS-buffer-STR(LS-buffer-offset+LS-i:1)
                    IF LS-duplicate-CNT > 1 THEN
@@ -99,8 +147,8 @@
        END-ROUTINE.
 
        MOVE-RESULT-ROUTINE.
-           MOVE LS-line-PNT TO L-Result-1.
-           MOVE LS-line-PNT TO L-Result-2.
+           MOVE LS-Marker1-Pos TO L-Result-1.
+           MOVE LS-Marker2-Pos TO L-Result-2.
        END-ROUTINE.
 
        CLOSE-FILE-ROUTINE.
